@@ -0,0 +1,245 @@
+      *****************************************************************
+      * Program name:    CUSTUPDT
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to apply a batch of add/
+      *                               change/delete transactions against
+      *                               CUSTOMER-MASTER in one controlled
+      *                               run, with an exception report for
+      *                               transactions that don't match
+      * 09/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger
+      *                               at start and end of run, same as
+      *                               every other program in the suite
+      * 09/08/2026 SINISA ABRAMOVIC  Validate BirthDate via the shared
+      *                               DATEVALID subprogram before the
+      *                               WRITE/REWRITE in APPLY-ADD-
+      *                               TRANSACTION and APPLY-CHANGE-
+      *                               TRANSACTION, same as PROGRAM02
+      *                               does on read - an impossible date
+      *                               on an incoming transaction used
+      *                               to persist to CUSTOMER-MASTER and
+      *                               only surface later as a PROGRAM02
+      *                               lookup rejection
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUSTUPDT.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CUST-TRANS ASSIGN TO "CUSTUPDT.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUST-EXCPT ASSIGN TO "CUSTUPDT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01 Customer.
+           COPY CUSTREC.
+
+       FD  CUST-TRANS.
+       01 CUST-TRANS-RECORD.
+           02 TRANS-CODE          PIC   X.
+           02 TRANS-CUSTOMER-ID   PIC   9(3).
+           02 TRANS-CUSTOMER-NAME PIC   X(20).
+           02 TRANS-BIRTH-DAY     PIC   99.
+           02 TRANS-BIRTH-MONTH   PIC   99.
+           02 TRANS-BIRTH-YEAR    PIC   9(4).
+
+       FD  CUST-EXCPT.
+       01 CUST-EXCPT-RECORD       PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC XX VALUE "00".
+           88 CUSTMAST-OK                     VALUE "00".
+           88 CUSTMAST-DUPLICATE              VALUE "22".
+           88 CUSTMAST-NOT-FOUND              VALUE "23".
+
+       01 TRANS-EOF-FLAG           PIC X  VALUE "N".
+           88 TRANS-EOF                   VALUE "Y".
+
+       01 WS-TRANS-COUNT           PIC 9(5) VALUE 0.
+       01 WS-APPLIED-COUNT         PIC 9(5) VALUE 0.
+       01 WS-EXCEPTION-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-LOG-PROGRAM-NAME      PIC X(12) VALUE "CUSTUPDT".
+       01 WS-LOG-OUTCOME           PIC X(10).
+
+       01 DATE-VALID-FLAG          PIC X  VALUE "Y".
+           88 BIRTH-DATE-IS-VALID        VALUE "Y".
+           88 BIRTH-DATE-IS-INVALID      VALUE "N".
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT CUSTMAST-OK
+              CLOSE CUSTOMER-MASTER
+              OPEN OUTPUT CUSTOMER-MASTER
+              CLOSE CUSTOMER-MASTER
+              OPEN I-O CUSTOMER-MASTER
+           END-IF
+
+           OPEN INPUT CUST-TRANS
+           OPEN OUTPUT CUST-EXCPT
+
+           PERFORM UNTIL TRANS-EOF
+              READ CUST-TRANS
+                 AT END
+                    SET TRANS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-TRANS-COUNT
+                    PERFORM APPLY-TRANSACTION
+              END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUST-TRANS
+           CLOSE CUST-EXCPT
+
+           DISPLAY "CUSTUPDT: " WS-TRANS-COUNT " TRANSACTION(S) READ"
+           DISPLAY "CUSTUPDT: " WS-APPLIED-COUNT " TRANSACTION(S) "
+                   "APPLIED"
+           DISPLAY "CUSTUPDT: " WS-EXCEPTION-COUNT " EXCEPTION(S)"
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRANS-CODE
+              WHEN "A"
+                 PERFORM APPLY-ADD-TRANSACTION
+              WHEN "C"
+                 PERFORM APPLY-CHANGE-TRANSACTION
+              WHEN "D"
+                 PERFORM APPLY-DELETE-TRANSACTION
+              WHEN OTHER
+                 ADD 1 TO WS-EXCEPTION-COUNT
+                 PERFORM WRITE-EXCEPTION-UNKNOWN-CODE
+           END-EVALUATE.
+
+       APPLY-ADD-TRANSACTION.
+           MOVE TRANS-CUSTOMER-ID   TO CustomerID
+           MOVE TRANS-CUSTOMER-NAME TO CustomerName
+           MOVE TRANS-BIRTH-DAY     TO BirthDay
+           MOVE TRANS-BIRTH-MONTH   TO BirthMonth
+           MOVE TRANS-BIRTH-YEAR    TO BirthYear
+           SET CUSTOMER-IS-ACTIVE   TO TRUE
+
+           CALL "DATEVALID" USING BirthDay, BirthMonth, BirthYear,
+                   DATE-VALID-FLAG
+           IF BIRTH-DATE-IS-INVALID
+              ADD 1 TO WS-EXCEPTION-COUNT
+              PERFORM WRITE-EXCEPTION-BAD-BIRTHDATE
+           ELSE
+              WRITE Customer
+                 INVALID KEY
+                    ADD 1 TO WS-EXCEPTION-COUNT
+                    PERFORM WRITE-EXCEPTION-DUPLICATE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-APPLIED-COUNT
+              END-WRITE
+           END-IF.
+
+       APPLY-CHANGE-TRANSACTION.
+           MOVE TRANS-CUSTOMER-ID TO CustomerID
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 ADD 1 TO WS-EXCEPTION-COUNT
+                 PERFORM WRITE-EXCEPTION-NOT-FOUND
+           END-READ
+
+           IF CUSTMAST-OK
+              MOVE TRANS-CUSTOMER-NAME TO CustomerName
+              MOVE TRANS-BIRTH-DAY     TO BirthDay
+              MOVE TRANS-BIRTH-MONTH   TO BirthMonth
+              MOVE TRANS-BIRTH-YEAR    TO BirthYear
+              CALL "DATEVALID" USING BirthDay, BirthMonth, BirthYear,
+                      DATE-VALID-FLAG
+              IF BIRTH-DATE-IS-INVALID
+                 ADD 1 TO WS-EXCEPTION-COUNT
+                 PERFORM WRITE-EXCEPTION-BAD-BIRTHDATE
+              ELSE
+                 REWRITE Customer
+                    INVALID KEY
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                       PERFORM WRITE-EXCEPTION-NOT-FOUND
+                    NOT INVALID KEY
+                       ADD 1 TO WS-APPLIED-COUNT
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       APPLY-DELETE-TRANSACTION.
+           MOVE TRANS-CUSTOMER-ID TO CustomerID
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 ADD 1 TO WS-EXCEPTION-COUNT
+                 PERFORM WRITE-EXCEPTION-NOT-FOUND
+           END-READ
+
+           IF CUSTMAST-OK
+              SET CUSTOMER-IS-INACTIVE TO TRUE
+              REWRITE Customer
+                 INVALID KEY
+                    ADD 1 TO WS-EXCEPTION-COUNT
+                    PERFORM WRITE-EXCEPTION-NOT-FOUND
+                 NOT INVALID KEY
+                    ADD 1 TO WS-APPLIED-COUNT
+              END-REWRITE
+           END-IF.
+
+       WRITE-EXCEPTION-DUPLICATE.
+           MOVE SPACES TO CUST-EXCPT-RECORD
+           STRING "CUSTOMER ID " DELIMITED BY SIZE
+                  TRANS-CUSTOMER-ID DELIMITED BY SIZE
+                  " - ADD REJECTED, ALREADY EXISTS" DELIMITED BY SIZE
+                  INTO CUST-EXCPT-RECORD
+           WRITE CUST-EXCPT-RECORD.
+
+       WRITE-EXCEPTION-NOT-FOUND.
+           MOVE SPACES TO CUST-EXCPT-RECORD
+           STRING "CUSTOMER ID " DELIMITED BY SIZE
+                  TRANS-CUSTOMER-ID DELIMITED BY SIZE
+                  " - TRANSACTION CODE " DELIMITED BY SIZE
+                  TRANS-CODE DELIMITED BY SIZE
+                  " REJECTED, NOT FOUND ON MASTER" DELIMITED BY SIZE
+                  INTO CUST-EXCPT-RECORD
+           WRITE CUST-EXCPT-RECORD.
+
+       WRITE-EXCEPTION-BAD-BIRTHDATE.
+           MOVE SPACES TO CUST-EXCPT-RECORD
+           STRING "CUSTOMER ID " DELIMITED BY SIZE
+                  TRANS-CUSTOMER-ID DELIMITED BY SIZE
+                  " - TRANSACTION CODE " DELIMITED BY SIZE
+                  TRANS-CODE DELIMITED BY SIZE
+                  " REJECTED, INVALID BIRTH DATE" DELIMITED BY SIZE
+                  INTO CUST-EXCPT-RECORD
+           WRITE CUST-EXCPT-RECORD.
+
+       WRITE-EXCEPTION-UNKNOWN-CODE.
+           MOVE SPACES TO CUST-EXCPT-RECORD
+           STRING "CUSTOMER ID " DELIMITED BY SIZE
+                  TRANS-CUSTOMER-ID DELIMITED BY SIZE
+                  " - UNKNOWN TRANSACTION CODE " DELIMITED BY SIZE
+                  TRANS-CODE DELIMITED BY SIZE
+                  INTO CUST-EXCPT-RECORD
+           WRITE CUST-EXCPT-RECORD.
