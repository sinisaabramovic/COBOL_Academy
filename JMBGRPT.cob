@@ -0,0 +1,249 @@
+      *****************************************************************
+      * Program name:    JMBGRPT
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to aggregate a file of
+      *                               JMBG numbers into a demographic
+      *                               summary by region, gender, and
+      *                               age band
+      * 09/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger
+      *                               at start and end of run, same as
+      *                               every other program in the suite
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  JMBGRPT.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JMBG-IN ASSIGN TO "JMBGRPT.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JMBG-RPT ASSIGN TO "JMBGRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JMBG-IN.
+       01 JMBG-IN-RECORD          PIC 9(13).
+
+       FD  JMBG-RPT.
+       01 JMBG-RPT-RECORD         PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 JMBGNumber.
+           COPY JMBGREC.
+
+       01 JMBG-EOF-FLAG            PIC X  VALUE "N".
+           88 JMBG-EOF                    VALUE "Y".
+       01 WS-RECORD-COUNT          PIC 9(5) VALUE 0.
+
+       01 REGION-TABLE.
+           02 REGION-ENTRY OCCURS 9.
+              03 REGION-LOW       PIC 99.
+              03 REGION-HIGH      PIC 99.
+              03 REGION-NAME      PIC X(24).
+              03 REGION-COUNT     PIC 9(5) VALUE 0.
+       01 REGION-IDX               PIC 99.
+
+       01 GENDER-PARITY            PIC 9.
+       01 WS-MALE-COUNT            PIC 9(5) VALUE 0.
+       01 WS-FEMALE-COUNT          PIC 9(5) VALUE 0.
+
+       01 AGE-BAND-TABLE.
+           02 AGE-BAND-ENTRY OCCURS 5.
+              03 AGE-BAND-LOW      PIC 999.
+              03 AGE-BAND-HIGH     PIC 999.
+              03 AGE-BAND-NAME     PIC X(12).
+              03 AGE-BAND-COUNT    PIC 9(5) VALUE 0.
+       01 AGE-BAND-IDX             PIC 99.
+
+       01 WS-TODAY.
+           02 WS-TODAY-YYYY        PIC 9(4).
+           02 WS-TODAY-MM          PIC 99.
+           02 WS-TODAY-DD          PIC 99.
+       01 WS-BIRTH-YY               PIC 99.
+       01 WS-FULL-BIRTH-YEAR        PIC 9(4).
+       01 WS-AGE                    PIC 999.
+
+       01 WS-RPT-COUNT              PIC ZZZZ9.
+
+       01 WS-LOG-PROGRAM-NAME       PIC X(12) VALUE "JMBGRPT".
+       01 WS-LOG-OUTCOME            PIC X(10).
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM INIT-REGION-TABLE
+           PERFORM INIT-AGE-BAND-TABLE
+
+           OPEN INPUT JMBG-IN
+           OPEN OUTPUT JMBG-RPT
+
+           PERFORM UNTIL JMBG-EOF
+              READ JMBG-IN
+                 AT END
+                    SET JMBG-EOF TO TRUE
+                 NOT AT END
+                    PERFORM PROCESS-JMBG-RECORD
+              END-READ
+           END-PERFORM
+
+           PERFORM WRITE-SUMMARY-REPORT
+
+           CLOSE JMBG-IN
+           CLOSE JMBG-RPT
+
+           DISPLAY "JMBGRPT: " WS-RECORD-COUNT " JMBG(S) SUMMARIZED"
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       PROCESS-JMBG-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE JMBG-IN-RECORD TO JMBGNumber
+
+           PERFORM TALLY-REGION
+           PERFORM TALLY-GENDER
+           PERFORM TALLY-AGE-BAND.
+
+       TALLY-REGION.
+           PERFORM VARYING REGION-IDX FROM 1 BY 1 UNTIL REGION-IDX > 9
+              IF JMBGRegion >= REGION-LOW(REGION-IDX) AND
+                 JMBGRegion <= REGION-HIGH(REGION-IDX)
+                 ADD 1 TO REGION-COUNT(REGION-IDX)
+              END-IF
+           END-PERFORM.
+
+       TALLY-GENDER.
+           COMPUTE GENDER-PARITY = FUNCTION MOD(JMBGGender, 2)
+           IF GENDER-PARITY = 1
+              ADD 1 TO WS-MALE-COUNT
+           ELSE
+              ADD 1 TO WS-FEMALE-COUNT
+           END-IF.
+
+       TALLY-AGE-BAND.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           COMPUTE WS-BIRTH-YY = FUNCTION MOD(JMBGBithYear, 100)
+           IF WS-BIRTH-YY <= 30
+              COMPUTE WS-FULL-BIRTH-YEAR = 2000 + WS-BIRTH-YY
+           ELSE
+              COMPUTE WS-FULL-BIRTH-YEAR = 1900 + WS-BIRTH-YY
+           END-IF
+
+           COMPUTE WS-AGE = WS-TODAY-YYYY - WS-FULL-BIRTH-YEAR
+           IF WS-TODAY-MM < JMBGBirthMonth
+              OR (WS-TODAY-MM = JMBGBirthMonth AND
+                  WS-TODAY-DD < JMBGBithDay)
+              SUBTRACT 1 FROM WS-AGE
+           END-IF
+
+           PERFORM VARYING AGE-BAND-IDX FROM 1 BY 1
+                   UNTIL AGE-BAND-IDX > 5
+              IF WS-AGE >= AGE-BAND-LOW(AGE-BAND-IDX) AND
+                 WS-AGE <= AGE-BAND-HIGH(AGE-BAND-IDX)
+                 ADD 1 TO AGE-BAND-COUNT(AGE-BAND-IDX)
+              END-IF
+           END-PERFORM.
+
+       INIT-REGION-TABLE.
+           MOVE  0 TO REGION-LOW(1)
+           MOVE  9 TO REGION-HIGH(1)
+           MOVE "FOREIGN OR UNASSIGNED"  TO REGION-NAME(1)
+           MOVE 10 TO REGION-LOW(2)
+           MOVE 19 TO REGION-HIGH(2)
+           MOVE "BOSNIA AND HERZEGOVINA" TO REGION-NAME(2)
+           MOVE 20 TO REGION-LOW(3)
+           MOVE 29 TO REGION-HIGH(3)
+           MOVE "MONTENEGRO"             TO REGION-NAME(3)
+           MOVE 30 TO REGION-LOW(4)
+           MOVE 39 TO REGION-HIGH(4)
+           MOVE "CROATIA"                TO REGION-NAME(4)
+           MOVE 40 TO REGION-LOW(5)
+           MOVE 49 TO REGION-HIGH(5)
+           MOVE "MACEDONIA"              TO REGION-NAME(5)
+           MOVE 50 TO REGION-LOW(6)
+           MOVE 59 TO REGION-HIGH(6)
+           MOVE "SLOVENIA"               TO REGION-NAME(6)
+           MOVE 70 TO REGION-LOW(7)
+           MOVE 79 TO REGION-HIGH(7)
+           MOVE "SERBIA - CENTRAL"       TO REGION-NAME(7)
+           MOVE 80 TO REGION-LOW(8)
+           MOVE 89 TO REGION-HIGH(8)
+           MOVE "SERBIA - VOJVODINA"     TO REGION-NAME(8)
+           MOVE 90 TO REGION-LOW(9)
+           MOVE 99 TO REGION-HIGH(9)
+           MOVE "SERBIA - KOSOVO"        TO REGION-NAME(9).
+
+       INIT-AGE-BAND-TABLE.
+           MOVE   0 TO AGE-BAND-LOW(1)
+           MOVE  17 TO AGE-BAND-HIGH(1)
+           MOVE "UNDER 18"    TO AGE-BAND-NAME(1)
+           MOVE  18 TO AGE-BAND-LOW(2)
+           MOVE  29 TO AGE-BAND-HIGH(2)
+           MOVE "18 TO 29"    TO AGE-BAND-NAME(2)
+           MOVE  30 TO AGE-BAND-LOW(3)
+           MOVE  44 TO AGE-BAND-HIGH(3)
+           MOVE "30 TO 44"    TO AGE-BAND-NAME(3)
+           MOVE  45 TO AGE-BAND-LOW(4)
+           MOVE  59 TO AGE-BAND-HIGH(4)
+           MOVE "45 TO 59"    TO AGE-BAND-NAME(4)
+           MOVE  60 TO AGE-BAND-LOW(5)
+           MOVE 999 TO AGE-BAND-HIGH(5)
+           MOVE "60 AND OVER" TO AGE-BAND-NAME(5).
+
+       WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO JMBG-RPT-RECORD
+           STRING "JMBG DEMOGRAPHIC SUMMARY" DELIMITED BY SIZE
+                  INTO JMBG-RPT-RECORD
+           WRITE JMBG-RPT-RECORD
+
+           PERFORM VARYING REGION-IDX FROM 1 BY 1 UNTIL REGION-IDX > 9
+              MOVE REGION-COUNT(REGION-IDX) TO WS-RPT-COUNT
+              MOVE SPACES TO JMBG-RPT-RECORD
+              STRING "REGION   " DELIMITED BY SIZE
+                     REGION-NAME(REGION-IDX) DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-RPT-COUNT DELIMITED BY SIZE
+                     INTO JMBG-RPT-RECORD
+              WRITE JMBG-RPT-RECORD
+           END-PERFORM
+
+           MOVE WS-MALE-COUNT TO WS-RPT-COUNT
+           MOVE SPACES TO JMBG-RPT-RECORD
+           STRING "GENDER   MALE - " DELIMITED BY SIZE
+                  WS-RPT-COUNT DELIMITED BY SIZE
+                  INTO JMBG-RPT-RECORD
+           WRITE JMBG-RPT-RECORD
+
+           MOVE WS-FEMALE-COUNT TO WS-RPT-COUNT
+           MOVE SPACES TO JMBG-RPT-RECORD
+           STRING "GENDER   FEMALE - " DELIMITED BY SIZE
+                  WS-RPT-COUNT DELIMITED BY SIZE
+                  INTO JMBG-RPT-RECORD
+           WRITE JMBG-RPT-RECORD
+
+           PERFORM VARYING AGE-BAND-IDX FROM 1 BY 1
+                   UNTIL AGE-BAND-IDX > 5
+              MOVE AGE-BAND-COUNT(AGE-BAND-IDX) TO WS-RPT-COUNT
+              MOVE SPACES TO JMBG-RPT-RECORD
+              STRING "AGE BAND " DELIMITED BY SIZE
+                     AGE-BAND-NAME(AGE-BAND-IDX) DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-RPT-COUNT DELIMITED BY SIZE
+                     INTO JMBG-RPT-RECORD
+              WRITE JMBG-RPT-RECORD
+           END-PERFORM.
