@@ -0,0 +1,168 @@
+      *****************************************************************
+      * Program name:    TESTGEN
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to produce a canned set of
+      *                               SSN/JMBG intake records and
+      *                               customer add transactions for
+      *                               exercising PROGRAM01 and PROGRAM02
+      *                               without keying test data by hand
+      * 09/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger
+      *                               at start and end of run, same as
+      *                               every other program in the suite
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TESTGEN.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-OUT ASSIGN TO "PROGRAM01.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-OUT ASSIGN TO "CUSTUPDT.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTAKE-OUT.
+       01 INTAKE-OUT-RECORD.
+           02 OUT-SSN             PIC   9(10).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 OUT-JMBG            PIC   9(13).
+
+       FD  TRANS-OUT.
+       01 TRANS-OUT-RECORD.
+           02 OUT-TRANS-CODE          PIC   X.
+           02 OUT-TRANS-CUSTOMER-ID   PIC   9(3).
+           02 OUT-TRANS-CUSTOMER-NAME PIC   X(20).
+           02 OUT-TRANS-BIRTH-DAY     PIC   99.
+           02 OUT-TRANS-BIRTH-MONTH   PIC   99.
+           02 OUT-TRANS-BIRTH-YEAR    PIC   9(4).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * Ten canned SSN/JMBG pairs (23 bytes each: SSN 10, JMBG 13)
+      * covering a clean baseline plus one edge case per SSN/JMBG
+      * validation rule PROGRAM01 enforces.
+      *****************************************************************
+       01 WS-SSNJMBG-VALUES.
+           02 FILLER PIC X(23) VALUE "12304567891506985712349".
+           02 FILLER PIC X(23) VALUE "00001000011506985712349".
+           02 FILLER PIC X(23) VALUE "66602000021506985712349".
+           02 FILLER PIC X(23) VALUE "90003000031506985712349".
+           02 FILLER PIC X(23) VALUE "20000000041506985712349".
+           02 FILLER PIC X(23) VALUE "30005000001506985712349".
+           02 FILLER PIC X(23) VALUE "40006011111506985712340".
+           02 FILLER PIC X(23) VALUE "50007022222902004255004".
+           02 FILLER PIC X(23) VALUE "60008033332902001306007".
+           02 FILLER PIC X(23) VALUE "70009044441003990651003".
+       01 WS-SSNJMBG-TABLE REDEFINES WS-SSNJMBG-VALUES.
+           02 WS-SSNJMBG-ENTRY OCCURS 10 TIMES.
+              03 WS-GEN-SSN       PIC 9(10).
+              03 WS-GEN-JMBG      PIC 9(13).
+       01 WS-SSNJMBG-IDX           PIC 99.
+
+      *****************************************************************
+      * Six canned customer-add transactions covering a normal
+      * birthdate, a leap-year birthdate, a calendar-year boundary
+      * date, and both ends of the working-age range.
+      *****************************************************************
+       01 WS-CUST-TABLE.
+           02 WS-CUST-ENTRY OCCURS 6 TIMES.
+              03 WS-CUST-ID        PIC 9(3).
+              03 WS-CUST-NAME      PIC X(20).
+              03 WS-CUST-DAY       PIC 99.
+              03 WS-CUST-MONTH     PIC 99.
+              03 WS-CUST-YEAR      PIC 9(4).
+       01 WS-CUST-IDX               PIC 9.
+
+       01 WS-LOG-PROGRAM-NAME       PIC X(12) VALUE "TESTGEN".
+       01 WS-LOG-OUTCOME            PIC X(10).
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM INIT-CUSTOMER-TABLE
+
+           OPEN OUTPUT INTAKE-OUT
+           PERFORM VARYING WS-SSNJMBG-IDX FROM 1 BY 1
+                   UNTIL WS-SSNJMBG-IDX > 10
+              PERFORM WRITE-INTAKE-TEST-RECORD
+           END-PERFORM
+           CLOSE INTAKE-OUT
+
+           OPEN OUTPUT TRANS-OUT
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1 UNTIL WS-CUST-IDX > 6
+              PERFORM WRITE-TRANS-TEST-RECORD
+           END-PERFORM
+           CLOSE TRANS-OUT
+
+           DISPLAY "TESTGEN: WROTE 10 RECORDS TO PROGRAM01.IN"
+           DISPLAY "TESTGEN: WROTE 6 RECORDS TO CUSTUPDT.IN"
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       WRITE-INTAKE-TEST-RECORD.
+           MOVE SPACES TO INTAKE-OUT-RECORD
+           MOVE WS-GEN-SSN(WS-SSNJMBG-IDX)  TO OUT-SSN
+           MOVE WS-GEN-JMBG(WS-SSNJMBG-IDX) TO OUT-JMBG
+           WRITE INTAKE-OUT-RECORD.
+
+       WRITE-TRANS-TEST-RECORD.
+           MOVE "A"                        TO OUT-TRANS-CODE
+           MOVE WS-CUST-ID(WS-CUST-IDX)    TO OUT-TRANS-CUSTOMER-ID
+           MOVE WS-CUST-NAME(WS-CUST-IDX)  TO OUT-TRANS-CUSTOMER-NAME
+           MOVE WS-CUST-DAY(WS-CUST-IDX)   TO OUT-TRANS-BIRTH-DAY
+           MOVE WS-CUST-MONTH(WS-CUST-IDX) TO OUT-TRANS-BIRTH-MONTH
+           MOVE WS-CUST-YEAR(WS-CUST-IDX)  TO OUT-TRANS-BIRTH-YEAR
+           WRITE TRANS-OUT-RECORD.
+
+       INIT-CUSTOMER-TABLE.
+           MOVE 101 TO WS-CUST-ID(1)
+           MOVE "JOHN SMITH"      TO WS-CUST-NAME(1)
+           MOVE 15 TO WS-CUST-DAY(1)
+           MOVE 06 TO WS-CUST-MONTH(1)
+           MOVE 1985 TO WS-CUST-YEAR(1)
+
+           MOVE 102 TO WS-CUST-ID(2)
+           MOVE "LEAP YEAR BABY"  TO WS-CUST-NAME(2)
+           MOVE 29 TO WS-CUST-DAY(2)
+           MOVE 02 TO WS-CUST-MONTH(2)
+           MOVE 2000 TO WS-CUST-YEAR(2)
+
+           MOVE 103 TO WS-CUST-ID(3)
+           MOVE "NEW YEAR EVE"    TO WS-CUST-NAME(3)
+           MOVE 31 TO WS-CUST-DAY(3)
+           MOVE 12 TO WS-CUST-MONTH(3)
+           MOVE 1999 TO WS-CUST-YEAR(3)
+
+           MOVE 104 TO WS-CUST-ID(4)
+           MOVE "CENTURY LEAP DAY" TO WS-CUST-NAME(4)
+           MOVE 29 TO WS-CUST-DAY(4)
+           MOVE 02 TO WS-CUST-MONTH(4)
+           MOVE 2004 TO WS-CUST-YEAR(4)
+
+           MOVE 105 TO WS-CUST-ID(5)
+           MOVE "YOUNGEST CUSTOMER" TO WS-CUST-NAME(5)
+           MOVE 01 TO WS-CUST-DAY(5)
+           MOVE 01 TO WS-CUST-MONTH(5)
+           MOVE 2010 TO WS-CUST-YEAR(5)
+
+           MOVE 106 TO WS-CUST-ID(6)
+           MOVE "OLDEST CUSTOMER"  TO WS-CUST-NAME(6)
+           MOVE 01 TO WS-CUST-DAY(6)
+           MOVE 01 TO WS-CUST-MONTH(6)
+           MOVE 1950 TO WS-CUST-YEAR(6).
