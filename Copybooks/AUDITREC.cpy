@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook name:   AUDITREC
+      * Purpose:         Shared run-audit record layout written by
+      *                  LOGAUDIT for every program in the suite -
+      *                  one record per program start/end event.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created for the shared suite-wide
+      *                               audit log
+      *****************************************************************
+           02 AUD-PROGRAM-NAME    PIC   X(12).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-DATE            PIC   X(8).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-TIME            PIC   X(6).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-OUTCOME         PIC   X(10).
