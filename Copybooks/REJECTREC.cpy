@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook name:   REJECTREC
+      * Purpose:         Shared reject record layout written by
+      *                  LOGREJECT for every program in the suite that
+      *                  captures failed input - one record per
+      *                  rejected input value.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created for the shared suite-wide
+      *                               reject log
+      *****************************************************************
+           02 REJ-PROGRAM-NAME    PIC   X(12).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 REJ-DATE            PIC   X(8).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 REJ-TIME            PIC   X(6).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 REJ-INPUT           PIC   X(20).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 REJ-REASON          PIC   X(30).
