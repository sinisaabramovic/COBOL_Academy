@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook name:   PARMREC
+      * Purpose:         Shared name/value parameter record layout for
+      *                  the suite-wide external parameter file read
+      *                  by READPARM - one record per configurable
+      *                  value.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created so site-specific values no
+      *                               longer have to be recompiled into
+      *                               the programs that use them
+      *****************************************************************
+           02 PARM-NAME           PIC   X(20).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 PARM-VALUE          PIC   X(10).
