@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Copybook name:   JMBGREC
+      * Purpose:         Shared JMBG (national ID) record layout for
+      *                  every program that parses or reports against
+      *                  the birth date/region/gender/control digit
+      *                  breakdown of a JMBG number.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Pulled out of PROGRAM01 so the
+      *                               JMBG layout has one shared
+      *                               definition
+      *****************************************************************
+           02 JMBGBithDay          PIC   99.
+           02 JMBGBirthMonth       PIC   99.
+           02 JMBGBithYear         PIC   999.
+           02 JMBGRegion           PIC   99.
+           02 JMBGGender           PIC   999.
+           02 JMBGControlNumber    PIC   9.
