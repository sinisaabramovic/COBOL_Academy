@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook name:   SSNREC
+      * Purpose:         Shared Social Security Number record layout
+      *                  for every program that parses or validates an
+      *                  Area/Group/Serial number.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Pulled out of PROGRAM01 so the SSN
+      *                               layout has one shared definition
+      *****************************************************************
+           02 SSArea      PIC   999.
+           02 SSGroup     PIC   999.
+           02 SSSerial    PIC   9999.
