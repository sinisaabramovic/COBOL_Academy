@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook name:   CUSTREC
+      * Purpose:         Shared Customer record layout for the
+      *                  CUSTOMER-MASTER file and every program that
+      *                  reads, writes, or reports against it.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Pulled out of PROGRAM02 so the
+      *                               customer master subsystem has one
+      *                               shared record layout
+      *****************************************************************
+           02 CustomerID          PIC   9(3).
+           02 CustomerName        PIC   X(20).
+           02 BirthDate.
+              03 BirthDay         PIC   99.
+              03 BirthMonth       PIC   99.
+              03 BirthYear        PIC   9(4).
+           02 CustomerStatus      PIC   X     VALUE "Y".
+              88 CUSTOMER-IS-ACTIVE            VALUE "Y".
+              88 CUSTOMER-IS-INACTIVE          VALUE "N".
