@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook name:   ACCTREC
+      * Purpose:         Shared Account record layout for the
+      *                  ACCOUNT-MASTER file and every program that
+      *                  reads or validates against it.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created for the new account-
+      *                               transaction validation subsystem
+      *****************************************************************
+           02 AcctNumber           PIC   9(7).
+           02 AcctStatus           PIC   X     VALUE "A".
+              88 ACCOUNT-IS-ACTIVE              VALUE "A".
+              88 ACCOUNT-IS-FROZEN              VALUE "F".
+              88 ACCOUNT-IS-CLOSED              VALUE "C".
+           02 AcctLimit             PIC   9(7)V99.
