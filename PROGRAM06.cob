@@ -0,0 +1,123 @@
+      *****************************************************************
+      * Program name:    PROGRAM06
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as an account-transaction
+      *                               validator, built on PROGRAM03's
+      *                               Arg1/Arg2/Arg3 LINKAGE convention
+      *                               Arg1 is the account number, Arg2
+      *                               the transaction amount, and Arg3
+      *                               comes back with an approve/decline
+      *                               status instead of a code table
+      *                               lookup
+      * 09/08/2026 SINISA ABRAMOVIC  Guard the ACCOUNT-MASTER READ with
+      *                               an ACCTMAST-OK check on the OPEN
+      *                               so a not-yet-created master file
+      *                               declines cleanly instead of
+      *                               reading an unopened file
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PROGRAM06.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AcctNumber
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01 Account.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS   PIC XX VALUE "00".
+           88 ACCTMAST-OK             VALUE "00".
+           88 ACCTMAST-NOT-FOUND      VALUE "23".
+
+       01 WS-ACCT-NUMBER       PIC 9(7).
+       01 WS-TXN-AMOUNT        PIC 9(7)V99.
+       01 WS-LOG-PROGRAM-NAME  PIC X(12) VALUE "PROGRAM06".
+       01 WS-LOG-OUTCOME       PIC X(10).
+
+       LINKAGE SECTION.
+       01 Arg1 PIC X(7).
+       01 Arg2 PIC X(7).
+       01 Arg3 PIC XX.
+           88 TXN-STATUS-OK              VALUE "00".
+           88 TXN-STATUS-BAD-ACCOUNT     VALUE "05".
+           88 TXN-STATUS-ACCT-NOT-FOUND  VALUE "10".
+           88 TXN-STATUS-ACCT-NOT-ACTIVE VALUE "20".
+           88 TXN-STATUS-OVER-LIMIT      VALUE "30".
+           88 TXN-STATUS-BAD-AMOUNT      VALUE "40".
+
+       PROCEDURE DIVISION USING Arg1 Arg2 Arg3.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           SET TXN-STATUS-OK TO TRUE
+           PERFORM VALIDATE-ACCOUNT-NUMBER
+           IF TXN-STATUS-OK
+              PERFORM VALIDATE-AMOUNT
+           END-IF
+           IF TXN-STATUS-OK
+              PERFORM VALIDATE-ACCOUNT
+           END-IF
+           DISPLAY "RESULT: " Arg1 " " Arg2 " STATUS:" Arg3.
+
+           IF TXN-STATUS-OK
+              MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           ELSE
+              MOVE "FAILURE" TO WS-LOG-OUTCOME
+           END-IF
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           EXIT PROGRAM.
+
+       VALIDATE-ACCOUNT-NUMBER.
+           IF Arg1 IS NOT NUMERIC
+              SET TXN-STATUS-BAD-ACCOUNT TO TRUE
+           END-IF.
+
+       VALIDATE-AMOUNT.
+           IF Arg2 IS NOT NUMERIC
+              SET TXN-STATUS-BAD-AMOUNT TO TRUE
+           ELSE
+              MOVE Arg2 TO WS-TXN-AMOUNT
+           END-IF.
+
+       VALIDATE-ACCOUNT.
+           MOVE Arg1 TO WS-ACCT-NUMBER
+           MOVE WS-ACCT-NUMBER TO AcctNumber
+
+           OPEN INPUT ACCOUNT-MASTER
+           IF ACCTMAST-OK
+              READ ACCOUNT-MASTER
+                 INVALID KEY
+                    SET TXN-STATUS-ACCT-NOT-FOUND TO TRUE
+              END-READ
+              CLOSE ACCOUNT-MASTER
+           ELSE
+              SET TXN-STATUS-ACCT-NOT-FOUND TO TRUE
+           END-IF
+
+           IF TXN-STATUS-OK
+              IF NOT ACCOUNT-IS-ACTIVE
+                 SET TXN-STATUS-ACCT-NOT-ACTIVE TO TRUE
+              ELSE IF WS-TXN-AMOUNT > AcctLimit
+                 SET TXN-STATUS-OVER-LIMIT TO TRUE
+              END-IF
+           END-IF.
