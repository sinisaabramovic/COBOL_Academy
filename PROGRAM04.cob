@@ -1,37 +1,118 @@
       *****************************************************************
-      * Program name:    PROGRAM04                               
-      * Original author: SINISA ABRAMOVIC                                
+      * Program name:    PROGRAM04
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 25/04/2020 SINISA ABRAMOVIC  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Voting age, grade-age band, and
+      *                               passing-grade list now come from
+      *                               an external parameter file
+      *                               instead of literals/SPECIAL-NAMES
+      * 08/08/2026 SINISA ABRAMOVIC  Map the computed age into a real
+      *                               school-level and year instead of
+      *                               a bare "Go to Grade" number
+      * 08/08/2026 SINISA ABRAMOVIC  Replaced the interactive TestNumber
+      *                               loop with a batch run over a file
+      *                               of numbers, producing a summary
+      *                               classification report
+      * 08/08/2026 SINISA ABRAMOVIC  Score is now ACCEPTed interactively
+      *                               and re-prompted with a specific
+      *                               reason on a bad entry, instead of
+      *                               silently failing a typo
+      * 08/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger at
+      *                               start and end of run
+      * 08/08/2026 SINISA ABRAMOVIC  Load the voting age, grade-age
+      *                               band, and passing-grade list from
+      *                               the shared suite-wide parameter
+      *                               file via READPARM instead of
+      *                               PROGRAM04's own private PRM file
+      * 08/08/2026 SINISA ABRAMOVIC  Added driving-age and drinking-age
+      *                               eligibility flags alongside voting
+      *                               age, each with its own parameter-
+      *                               file-driven threshold
+      * 09/08/2026 SINISA ABRAMOVIC  Changed the final STOP RUN to
+      *                               GOBACK so MAINMENU can CALL this
+      *                               program and get control back
+      *                               instead of the whole run unit
+      *                               ending
+      * 09/08/2026 SINISA ABRAMOVIC  Re-prompt for Score when it fails
+      *                               the PassingScore test, the same
+      *                               way a badly-formatted entry is
+      *                               already re-prompted, instead of
+      *                               just DISPLAYing "You Failed" once
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 25/04/2020 SINISA ABRAMOVIC  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGRAM04.
-       AUTHOR. SINISA ABRAMOVIC. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 25/04/2020. 
-       DATE-COMPILED. 25/04/2020. 
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 25/04/2020.
+       DATE-COMPILED. 25/04/2020.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       SPECIAL-NAMES. 
-           CLASS PassingScore IS  "A" THRU "C", "D".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-IN ASSIGN TO "PROGRAM04.NUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUM-RPT ASSIGN TO "PROGRAM04.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-IN.
+       01 NUM-IN-RECORD           PIC X.
+
+       FD  NUM-RPT.
+       01 NUM-RPT-RECORD          PIC X(40).
 
-       DATA DIVISION. 
-       
-       FILE SECTION. 
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-NAME             PIC X(20).
+       01 WS-PARM-VALUE            PIC X(10).
+       01 WS-PARM-FOUND-FLAG       PIC X  VALUE "N".
+           88 WS-PARM-WAS-FOUND           VALUE "Y".
+
+       01 WS-VOTING-AGE           PIC 99 VALUE 18.
+       01 WS-DRIVING-AGE          PIC 99 VALUE 16.
+       01 WS-DRINKING-AGE         PIC 99 VALUE 21.
+       01 WS-GRADE-MIN-AGE        PIC 99 VALUE 05.
+       01 WS-GRADE-MAX-AGE        PIC 99 VALUE 18.
+       01 WS-PASSING-GRADE-COUNT  PIC 9  VALUE 4.
+       01 WS-PASSING-GRADES       PIC X(5) VALUE "ABCD".
+       01 PASSING-GRADE-TABLE REDEFINES WS-PASSING-GRADES.
+           02 PASSING-GRADE       PIC X  OCCURS 5.
+       01 PASSING-GRADE-IDX       PIC 9.
+
+       01 SCHOOL-LEVEL-TABLE.
+           02 SCHOOL-LEVEL-ENTRY OCCURS 3.
+              03 SCHOOL-AGE-LOW   PIC 99.
+              03 SCHOOL-AGE-HIGH  PIC 99.
+              03 SCHOOL-LEVEL-NAME PIC X(13).
+       01 SCHOOL-LEVEL-IDX        PIC 9.
+       01 WS-SCHOOL-LEVEL-NAME    PIC X(13) VALUE SPACES.
+       01 WS-SCHOOL-YEAR          PIC 99    VALUE 0.
+       01 SCHOOL-LEVEL-FLAG       PIC X     VALUE "N".
+           88 SCHOOL-LEVEL-FOUND        VALUE "Y".
 
-       WORKING-STORAGE SECTION. 
        01 Age PIC 99 VALUE 0.
        01 Grade pic 99 VALUE 0.
        01 Score PIC X(1) VALUE "B".
+       01 PASSING-SCORE-FLAG PIC X VALUE "N".
+           88 PASSING-SCORE-OK         VALUE "Y".
+           88 PASSING-SCORE-NOT-OK     VALUE "N".
+       01 SCORE-ENTRY-FLAG PIC X VALUE "N".
+           88 SCORE-ENTRY-OK                 VALUE "Y".
        01 CanVoteFlag PIC 9 VALUE 0.
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
+       01 CanDriveFlag PIC 9 VALUE 0.
+           88 CanDrive VALUE 1.
+           88 CantDrive VALUE 0.
+       01 CanDrinkFlag PIC 9 VALUE 0.
+           88 CanDrink VALUE 1.
+           88 CantDrink VALUE 0.
        01 TestNumber PIC X.
            88 IsPrime VALUE "1", "3", "5", "7".
            88 isOdd VALUE  "1", "3", "5", "7", "9".
@@ -39,67 +120,253 @@
            88 LessTahn5 VALUE  "1" THRU "4".
            88 ANumber VALUE "0" THRU "9".
 
+       01 NUM-EOF-FLAG            PIC X  VALUE "N".
+           88 NUM-EOF                    VALUE "Y".
+       01 WS-PRIME-COUNT          PIC 9(5) VALUE 0.
+       01 WS-ODD-COUNT            PIC 9(5) VALUE 0.
+       01 WS-EVEN-COUNT           PIC 9(5) VALUE 0.
+       01 WS-TOTAL-COUNT          PIC 9(5) VALUE 0.
+
+       01 WS-LOG-PROGRAM-NAME     PIC X(12) VALUE "PROGRAM04".
+       01 WS-LOG-OUTCOME          PIC X(10).
 
-       PROCEDURE DIVISION. 
-           
-           DISPLAY "Enter Age " WITH NO ADVANCING 
-           ACCEPT Age 
 
-           IF Age > 18 THEN 
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM INIT-PARAMETERS
+           PERFORM INIT-SCHOOL-LEVEL-TABLE
+
+           DISPLAY "Enter Age " WITH NO ADVANCING
+           ACCEPT Age
+
+           IF Age > WS-VOTING-AGE THEN
               DISPLAY "You can vote"
-           ELSE 
+           ELSE
               DISPLAY "You can't vote"
            END-IF.
 
-           IF Age LESS THAN 5 THEN 
-              DISPLAY "Stay at home"          
-           END-IF 
+           IF Age LESS THAN WS-GRADE-MIN-AGE THEN
+              DISPLAY "Stay at home"
+           END-IF
 
-           IF Age > 5 AND Age < 18 THEN 
-              COMPUTE Grade = Age - 5
-              DISPLAY "Go to Grade " Grade 
-           END-IF 
+           IF Age > WS-GRADE-MIN-AGE AND Age < WS-GRADE-MAX-AGE THEN
+              COMPUTE Grade = Age - WS-GRADE-MIN-AGE
+              PERFORM DERIVE-SCHOOL-LEVEL
+              IF SCHOOL-LEVEL-FOUND
+                 DISPLAY "Go to " WS-SCHOOL-LEVEL-NAME
+                         " Year " WS-SCHOOL-YEAR
+              ELSE
+                 DISPLAY "Go to Grade " Grade
+              END-IF
+           END-IF
 
-           IF Age >= 18 THEN 
+           IF Age >= WS-GRADE-MAX-AGE THEN
               DISPLAY "Go to Collage"
-           END-IF 
+           END-IF
 
-           IF Score IS PassingScore THEN 
-              DISPLAY "You Passed"
-           ELSE
-              DISPLAY "You Failed"
-           END-IF 
+           PERFORM UNTIL PASSING-SCORE-OK
+              PERFORM ACCEPT-SCORE-WITH-VALIDATION
+              PERFORM CHECK-PASSING-SCORE
+              IF NOT PASSING-SCORE-OK
+                 DISPLAY "SCORE " Score " DOES NOT MEET THE "
+                         "PASSING GRADE REQUIREMENT - PLEASE "
+                         "RE-ENTER"
+              END-IF
+           END-PERFORM
+           DISPLAY "You Passed"
 
-           IF Score IS NOT NUMERIC THEN 
+           IF Score IS NOT NUMERIC THEN
               DISPLAY "Not Number"
-           ELSE 
+           ELSE
               DISPLAY "Number"
-           END-IF 
-           
-           IF Age > 18 THEN 
-              SET CanVote TO TRUE         
-           ELSE 
-              SET CantVote TO TRUE  
-           END-IF 
-           DISPLAY "Vote " CanVoteFlag 
-           
-           DISPLAY "Enter Single Number or Character to exit :"
-                    WITH NO ADVANCING 
-           ACCEPT TestNumber 
-           PERFORM UNTIL NOT ANumber
-              EVALUATE TRUE
-                 WHEN IsPrime DISPLAY "Prime"
-                 WHEN isOdd  DISPLAY "Odd"
-                 WHEN isEven  DISPLAY "Even"
-                 WHEN LessTahn5  DISPLAY "Prime"
-                 WHEN OTHER  DISPLAY "Default Action"
-               END-EVALUATE
-               ACCEPT TestNumber 
-            END-PERFORM
-           
-           STOP RUN. 
-
-
-
-
-      
\ No newline at end of file
+           END-IF
+
+           IF Age > WS-VOTING-AGE THEN
+              SET CanVote TO TRUE
+           ELSE
+              SET CantVote TO TRUE
+           END-IF
+           DISPLAY "Vote " CanVoteFlag
+
+           IF Age >= WS-DRIVING-AGE THEN
+              SET CanDrive TO TRUE
+           ELSE
+              SET CantDrive TO TRUE
+           END-IF
+           DISPLAY "Drive " CanDriveFlag
+
+           IF Age >= WS-DRINKING-AGE THEN
+              SET CanDrink TO TRUE
+           ELSE
+              SET CantDrink TO TRUE
+           END-IF
+           DISPLAY "Drink " CanDrinkFlag
+
+           PERFORM CLASSIFY-NUMBERS-BATCH
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           GOBACK.
+
+       INIT-PARAMETERS.
+           MOVE "VOTING-AGE" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-VOTING-AGE = FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF
+
+           MOVE "DRIVING-AGE" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-DRIVING-AGE = FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF
+
+           MOVE "DRINKING-AGE" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-DRINKING-AGE = FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF
+
+           MOVE "GRADE-MIN-AGE" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-GRADE-MIN-AGE = FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF
+
+           MOVE "GRADE-MAX-AGE" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-GRADE-MAX-AGE = FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF
+
+           MOVE "PASSING-COUNT" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-PASSING-GRADE-COUNT =
+                 FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF
+
+           MOVE "PASSING-GRADES" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              MOVE WS-PARM-VALUE(1:5) TO WS-PASSING-GRADES
+           END-IF.
+
+       INIT-SCHOOL-LEVEL-TABLE.
+           MOVE 05 TO SCHOOL-AGE-LOW(1)
+           MOVE 10 TO SCHOOL-AGE-HIGH(1)
+           MOVE "ELEMENTARY"  TO SCHOOL-LEVEL-NAME(1)
+           MOVE 11 TO SCHOOL-AGE-LOW(2)
+           MOVE 13 TO SCHOOL-AGE-HIGH(2)
+           MOVE "MIDDLE SCHOOL" TO SCHOOL-LEVEL-NAME(2)
+           MOVE 14 TO SCHOOL-AGE-LOW(3)
+           MOVE 17 TO SCHOOL-AGE-HIGH(3)
+           MOVE "HIGH SCHOOL" TO SCHOOL-LEVEL-NAME(3).
+
+       DERIVE-SCHOOL-LEVEL.
+           MOVE "N" TO SCHOOL-LEVEL-FLAG
+           PERFORM VARYING SCHOOL-LEVEL-IDX FROM 1 BY 1
+                   UNTIL SCHOOL-LEVEL-IDX > 3
+              IF Age >= SCHOOL-AGE-LOW(SCHOOL-LEVEL-IDX)
+                 AND Age <= SCHOOL-AGE-HIGH(SCHOOL-LEVEL-IDX)
+                 MOVE SCHOOL-LEVEL-NAME(SCHOOL-LEVEL-IDX)
+                      TO WS-SCHOOL-LEVEL-NAME
+                 COMPUTE WS-SCHOOL-YEAR =
+                    Age - SCHOOL-AGE-LOW(SCHOOL-LEVEL-IDX) + 1
+                 SET SCHOOL-LEVEL-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+       ACCEPT-SCORE-WITH-VALIDATION.
+           MOVE "N" TO SCORE-ENTRY-FLAG
+           PERFORM UNTIL SCORE-ENTRY-OK
+              DISPLAY "Enter Score Grade (A-F): " WITH NO ADVANCING
+              ACCEPT Score
+              IF Score IS NOT ALPHABETIC
+                 DISPLAY "INVALID ENTRY: " Score
+                         " IS NOT A LETTER - PLEASE RE-ENTER"
+              ELSE IF Score < "A" OR Score > "F"
+                 DISPLAY "INVALID ENTRY: " Score
+                         " IS OUT OF RANGE (VALID GRADES ARE A-F)"
+              ELSE
+                 SET SCORE-ENTRY-OK TO TRUE
+              END-IF
+           END-PERFORM.
+
+       CHECK-PASSING-SCORE.
+           SET PASSING-SCORE-NOT-OK TO TRUE
+           PERFORM VARYING PASSING-GRADE-IDX FROM 1 BY 1
+                   UNTIL PASSING-GRADE-IDX > WS-PASSING-GRADE-COUNT
+              IF Score = PASSING-GRADE(PASSING-GRADE-IDX)
+                 SET PASSING-SCORE-OK TO TRUE
+              END-IF
+           END-PERFORM.
+
+       CLASSIFY-NUMBERS-BATCH.
+           OPEN INPUT NUM-IN
+           OPEN OUTPUT NUM-RPT
+
+           PERFORM UNTIL NUM-EOF
+              READ NUM-IN
+                 AT END
+                    SET NUM-EOF TO TRUE
+                 NOT AT END
+                    MOVE NUM-IN-RECORD TO TestNumber
+                    PERFORM CLASSIFY-ONE-NUMBER
+              END-READ
+           END-PERFORM
+
+           PERFORM WRITE-CLASSIFICATION-REPORT
+
+           CLOSE NUM-IN
+           CLOSE NUM-RPT.
+
+       CLASSIFY-ONE-NUMBER.
+           IF ANumber
+              ADD 1 TO WS-TOTAL-COUNT
+              IF IsPrime
+                 ADD 1 TO WS-PRIME-COUNT
+              END-IF
+              IF isOdd
+                 ADD 1 TO WS-ODD-COUNT
+              END-IF
+              IF isEven
+                 ADD 1 TO WS-EVEN-COUNT
+              END-IF
+           END-IF.
+
+       WRITE-CLASSIFICATION-REPORT.
+           INITIALIZE NUM-RPT-RECORD WITH FILLER
+           STRING "NUMBERS CLASSIFIED: " WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO NUM-RPT-RECORD
+           WRITE NUM-RPT-RECORD
+
+           INITIALIZE NUM-RPT-RECORD WITH FILLER
+           STRING "PRIME COUNT:        " WS-PRIME-COUNT
+               DELIMITED BY SIZE INTO NUM-RPT-RECORD
+           WRITE NUM-RPT-RECORD
+
+           INITIALIZE NUM-RPT-RECORD WITH FILLER
+           STRING "ODD COUNT:          " WS-ODD-COUNT
+               DELIMITED BY SIZE INTO NUM-RPT-RECORD
+           WRITE NUM-RPT-RECORD
+
+           INITIALIZE NUM-RPT-RECORD WITH FILLER
+           STRING "EVEN COUNT:         " WS-EVEN-COUNT
+               DELIMITED BY SIZE INTO NUM-RPT-RECORD
+           WRITE NUM-RPT-RECORD
+
+           DISPLAY "NUMBERS CLASSIFIED: " WS-TOTAL-COUNT
+           DISPLAY "PRIME COUNT:        " WS-PRIME-COUNT
+           DISPLAY "ODD COUNT:          " WS-ODD-COUNT
+           DISPLAY "EVEN COUNT:         " WS-EVEN-COUNT.
