@@ -1,28 +1,82 @@
       *****************************************************************
-      * Program name:    PROGRAM03                               
-      * Original author: SINISA ABRAMOVIC                                
+      * Program name:    PROGRAM03
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Treat Arg1/Arg2 as a transaction
+      *                               code and amount, validate both,
+      *                               and return a status through a
+      *                               third LINKAGE parameter
+      * 08/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger at
+      *                               start and end of run
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGRAM03.
-       AUTHOR. SINISA ABRAMOVIC. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 24/04/2020. 
-       DATE-COMPILED. 24/04/2020. 
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 24/04/2020.
+       DATE-COMPILED. 24/04/2020.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VALID-CODE-TABLE.
+           02 WS-VALID-CODE OCCURS 4 TIMES PIC X(7).
+       01 WS-CODE-IDX          PIC 9.
+       01 WS-LOG-PROGRAM-NAME  PIC X(12) VALUE "PROGRAM03".
+       01 WS-LOG-OUTCOME       PIC X(10).
 
-       DATA DIVISION. 
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01 Arg1 PIC X(7).
        01 Arg2 PIC X(7).
+       01 Arg3 PIC XX.
+           88 TXN-STATUS-OK              VALUE "00".
+           88 TXN-STATUS-BAD-CODE        VALUE "10".
+           88 TXN-STATUS-BAD-AMOUNT      VALUE "20".
+
+       PROCEDURE DIVISION USING Arg1 Arg2 Arg3.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM INIT-VALID-CODE-TABLE
+           SET TXN-STATUS-OK TO TRUE
+           PERFORM VALIDATE-TXN-CODE
+           IF TXN-STATUS-OK
+              PERFORM VALIDATE-TXN-AMOUNT
+           END-IF
+           DISPLAY "RESULT: " Arg1 " " Arg2 " STATUS:" Arg3.
+
+           IF TXN-STATUS-OK
+              MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           ELSE
+              MOVE "FAILURE" TO WS-LOG-OUTCOME
+           END-IF
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           EXIT PROGRAM.
+
+       INIT-VALID-CODE-TABLE.
+           MOVE "DEPOSIT" TO WS-VALID-CODE(1)
+           MOVE "WITHDRW" TO WS-VALID-CODE(2)
+           MOVE "TRANSFR" TO WS-VALID-CODE(3)
+           MOVE "INQUIRY" TO WS-VALID-CODE(4).
+
+       VALIDATE-TXN-CODE.
+           SET TXN-STATUS-BAD-CODE TO TRUE
+           PERFORM VARYING WS-CODE-IDX FROM 1 BY 1
+                   UNTIL WS-CODE-IDX > 4
+              IF Arg1 = WS-VALID-CODE(WS-CODE-IDX)
+                 SET TXN-STATUS-OK TO TRUE
+              END-IF
+           END-PERFORM.
 
-       PROCEDURE DIVISION USING Arg1 Arg2.
-           DISPLAY "RESULT: " Arg1 Arg2.
-           EXIT PROGRAM. 
\ No newline at end of file
+       VALIDATE-TXN-AMOUNT.
+           IF Arg2 IS NOT NUMERIC
+              SET TXN-STATUS-BAD-AMOUNT TO TRUE
+           END-IF.
