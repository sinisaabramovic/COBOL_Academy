@@ -0,0 +1,145 @@
+      *****************************************************************
+      * Program name:    GETSUMBATCH
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to run GETSUM as a batch
+      *                               driver over a file of number
+      *                               pairs, with checkpoint/restart
+      *                               for long runs
+      * 09/08/2026 SINISA ABRAMOVIC  Open SUM-OUT with EXTEND on a
+      *                               resumed run instead of always
+      *                               with OUTPUT, so a restart no
+      *                               longer truncates the results
+      *                               already written before the last
+      *                               checkpoint
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GETSUMBATCH.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUM-IN ASSIGN TO "GETSUMBATCH.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUM-OUT ASSIGN TO "GETSUMBATCH.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUM-CKP ASSIGN TO "GETSUMBATCH.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUM-IN.
+       01 SUM-IN-RECORD.
+           02 IN-NUM1             PIC   9(7).
+           02 FILLER              PIC   X.
+           02 IN-NUM2             PIC   9(7).
+
+       FD  SUM-OUT.
+       01 SUM-OUT-RECORD.
+           02 OUT-NUM1            PIC   9(7).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 OUT-NUM2            PIC   9(7).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 OUT-SUM             PIC   9(8).
+
+       FD  SUM-CKP.
+       01 SUM-CKP-RECORD.
+           02 CKP-LAST-RECORD-NUM PIC   9(7).
+
+       WORKING-STORAGE SECTION.
+       01 SUM-EOF-FLAG              PIC X  VALUE "N".
+           88 SUM-EOF                      VALUE "Y".
+       01 CKP-FOUND-FLAG            PIC X  VALUE "N".
+           88 CKP-FOUND                    VALUE "Y".
+       01 WS-CKP-STATUS             PIC XX VALUE "00".
+           88 CKP-STATUS-OK                VALUE "00".
+
+       01 WS-RECORD-COUNT           PIC 9(7) VALUE 0.
+       01 WS-RESTART-POINT          PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 100.
+
+       01 WS-NUM1                   PIC 9(7).
+       01 WS-NUM2                   PIC 9(7).
+       01 WS-SUM                    PIC 9(8).
+
+       PROCEDURE DIVISION.
+           PERFORM READ-LAST-CHECKPOINT
+
+           OPEN INPUT SUM-IN
+           IF CKP-FOUND
+              OPEN EXTEND SUM-OUT
+           ELSE
+              OPEN OUTPUT SUM-OUT
+           END-IF
+
+           PERFORM UNTIL SUM-EOF
+              READ SUM-IN
+                 AT END
+                    SET SUM-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-RECORD-COUNT
+                    IF WS-RECORD-COUNT > WS-RESTART-POINT
+                       PERFORM PROCESS-SUM-PAIR
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE SUM-IN
+           CLOSE SUM-OUT
+
+           PERFORM CLEAR-CHECKPOINT
+
+           DISPLAY "GETSUMBATCH: " WS-RECORD-COUNT " RECORD(S) READ"
+
+           STOP RUN.
+
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT SUM-CKP
+           IF CKP-STATUS-OK
+              READ SUM-CKP
+                 AT END
+                    MOVE "N" TO CKP-FOUND-FLAG
+                 NOT AT END
+                    SET CKP-FOUND TO TRUE
+                    MOVE CKP-LAST-RECORD-NUM TO WS-RESTART-POINT
+              END-READ
+              CLOSE SUM-CKP
+           END-IF
+           IF CKP-FOUND
+              DISPLAY "GETSUMBATCH: RESUMING AFTER RECORD "
+                      WS-RESTART-POINT
+           END-IF.
+
+       PROCESS-SUM-PAIR.
+           MOVE IN-NUM1 TO WS-NUM1
+           MOVE IN-NUM2 TO WS-NUM2
+           CALL "GETSUM" USING WS-NUM1 WS-NUM2 WS-SUM
+
+           INITIALIZE SUM-OUT-RECORD WITH FILLER
+           MOVE WS-NUM1 TO OUT-NUM1
+           MOVE WS-NUM2 TO OUT-NUM2
+           MOVE WS-SUM  TO OUT-SUM
+           WRITE SUM-OUT-RECORD.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+              OPEN OUTPUT SUM-CKP
+              MOVE WS-RECORD-COUNT TO CKP-LAST-RECORD-NUM
+              WRITE SUM-CKP-RECORD
+              CLOSE SUM-CKP
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT SUM-CKP
+           CLOSE SUM-CKP.
