@@ -0,0 +1,108 @@
+      *****************************************************************
+      * Program name:    GETSTATSBATCH
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 09/08/2026 SINISA ABRAMOVIC  Created to run GETSTATS as a batch
+      *                               driver over a file of number
+      *                               lists, mirroring GETSUMBATCH's
+      *                               role for GETSUM - GETSTATS had no
+      *                               caller anywhere in the suite
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GETSTATSBATCH.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS-IN ASSIGN TO "GETSTATSBATCH.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATS-OUT ASSIGN TO "GETSTATSBATCH.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-IN.
+       01 STATS-IN-RECORD.
+           02 IN-COUNT             PIC   99.
+           02 FILLER               PIC   X.
+           02 IN-NUM-ENTRY         PIC   9(7) OCCURS 10 TIMES.
+
+       FD  STATS-OUT.
+       01 STATS-OUT-RECORD.
+           02 OUT-COUNT            PIC   99.
+           02 FILLER               PIC   X     VALUE SPACE.
+           02 OUT-SUM              PIC   9(9).
+           02 FILLER               PIC   X     VALUE SPACE.
+           02 OUT-AVERAGE          PIC   9(7)V99.
+           02 FILLER               PIC   X     VALUE SPACE.
+           02 OUT-MINIMUM          PIC   9(7).
+           02 FILLER               PIC   X     VALUE SPACE.
+           02 OUT-MAXIMUM          PIC   9(7).
+
+       WORKING-STORAGE SECTION.
+       01 STATS-EOF-FLAG            PIC X  VALUE "N".
+           88 STATS-EOF                    VALUE "Y".
+       01 WS-RECORD-COUNT           PIC 9(7) VALUE 0.
+       01 WS-COPY-IDX               PIC 99.
+
+       01 WS-NUM-COUNT              PIC 999.
+       01 WS-NUM-LIST.
+           02 WS-NUM-ENTRY          PIC 9(7) OCCURS 1 TO 999 TIMES
+                                     DEPENDING ON WS-NUM-COUNT.
+       01 WS-STATS.
+           02 WS-STATS-SUM          PIC 9(9).
+           02 WS-STATS-AVERAGE      PIC 9(7)V99.
+           02 WS-STATS-MINIMUM      PIC 9(7).
+           02 WS-STATS-MAXIMUM      PIC 9(7).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STATS-IN
+           OPEN OUTPUT STATS-OUT
+
+           PERFORM UNTIL STATS-EOF
+              READ STATS-IN
+                 AT END
+                    SET STATS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-RECORD-COUNT
+                    PERFORM PROCESS-STATS-RECORD
+              END-READ
+           END-PERFORM
+
+           CLOSE STATS-IN
+           CLOSE STATS-OUT
+
+           DISPLAY "GETSTATSBATCH: " WS-RECORD-COUNT " RECORD(S) READ"
+
+           STOP RUN.
+
+       PROCESS-STATS-RECORD.
+           MOVE IN-COUNT TO WS-NUM-COUNT
+           IF WS-NUM-COUNT > 10
+              MOVE 10 TO WS-NUM-COUNT
+           END-IF
+
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+                   UNTIL WS-COPY-IDX > WS-NUM-COUNT
+              MOVE IN-NUM-ENTRY(WS-COPY-IDX)
+                 TO WS-NUM-ENTRY(WS-COPY-IDX)
+           END-PERFORM
+
+           CALL "GETSTATS" USING WS-NUM-COUNT, WS-NUM-LIST, WS-STATS
+
+           INITIALIZE STATS-OUT-RECORD WITH FILLER
+           MOVE WS-NUM-COUNT     TO OUT-COUNT
+           MOVE WS-STATS-SUM     TO OUT-SUM
+           MOVE WS-STATS-AVERAGE TO OUT-AVERAGE
+           MOVE WS-STATS-MINIMUM TO OUT-MINIMUM
+           MOVE WS-STATS-MAXIMUM TO OUT-MAXIMUM
+           WRITE STATS-OUT-RECORD.
