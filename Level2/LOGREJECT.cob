@@ -0,0 +1,72 @@
+      *****************************************************************
+      * Program name:    LOGREJECT
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as a shared reject logger -
+      *                               callers pass their program name,
+      *                               the original failed input, and a
+      *                               reason and this appends one
+      *                               timestamped record to the
+      *                               suite-wide reject log instead of
+      *                               letting bad input just disappear
+      *                               off the screen
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LOGREJECT.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUITE-REJECT-LOG ASSIGN TO "SUITEREJECT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUITE-REJECT-LOG.
+       01 SUITE-REJECT-RECORD.
+           COPY REJECTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REJECT-STATUS         PIC XX VALUE "00".
+           88 REJECT-FILE-EXISTS         VALUE "00".
+           88 REJECT-FILE-NOT-FOUND      VALUE "35".
+       01 WS-TIMESTAMP.
+           02 WS-TS-DATE            PIC X(8).
+           02 WS-TS-TIME            PIC X(6).
+           02 FILLER                PIC X(8).
+
+       LINKAGE SECTION.
+       01 LOG-PROGRAM-NAME         PIC X(12).
+       01 LOG-INPUT                PIC X(20).
+       01 LOG-REASON               PIC X(30).
+
+       PROCEDURE DIVISION USING LOG-PROGRAM-NAME, LOG-INPUT,
+               LOG-REASON.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND SUITE-REJECT-LOG
+           IF REJECT-FILE-NOT-FOUND
+              OPEN OUTPUT SUITE-REJECT-LOG
+           END-IF
+
+           INITIALIZE SUITE-REJECT-RECORD WITH FILLER
+           MOVE LOG-PROGRAM-NAME TO REJ-PROGRAM-NAME
+           MOVE WS-TS-DATE       TO REJ-DATE
+           MOVE WS-TS-TIME       TO REJ-TIME
+           MOVE LOG-INPUT        TO REJ-INPUT
+           MOVE LOG-REASON       TO REJ-REASON
+           WRITE SUITE-REJECT-RECORD
+
+           CLOSE SUITE-REJECT-LOG
+
+           EXIT PROGRAM.
