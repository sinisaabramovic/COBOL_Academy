@@ -4,26 +4,61 @@
       *
       * Maintenence Log                                              
       * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Widened LNum1/LNum2/LSum1 to
+      *                               handle multi-digit amounts and
+      *                               added ON SIZE ERROR handling
+      * 08/08/2026 SINISA ABRAMOVIC  Added a switchable entry/exit call
+      *                               trace, driven by the CALL-TRACE
+      *                               parameter, matching GETSUMX and
+      *                               PROGSUBS01
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  GETSUM.
        AUTHOR. SINISA ABRAMOVIC.
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 25/04/2020. 
-       DATE-COMPILED. 25/04/2020. 
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 25/04/2020.
+       DATE-COMPILED. 25/04/2020.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TRACE-PARM-NAME       PIC X(20).
+       01 WS-TRACE-PARM-VALUE      PIC X(10).
+       01 WS-TRACE-FOUND-FLAG      PIC X  VALUE "N".
+           88 WS-TRACE-WAS-FOUND         VALUE "Y".
+       01 WS-CALL-TRACE-FLAG       PIC X  VALUE "N".
+           88 CALL-TRACE-IS-ON            VALUE "Y".
+
        LINKAGE SECTION.
-       01 LNum1 PIC 9 VALUE 5.
-       01 LNum2 PIC 9 VALUE 4.
-       01 LSum1 PIC 99.   
+       01 LNum1 PIC 9(7) VALUE 5.
+       01 LNum2 PIC 9(7) VALUE 4.
+       01 LSum1 PIC 9(8).
 
        PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-           
-           COMPUTE LSum1 = LNum1 + LNum2.
+           PERFORM CHECK-CALL-TRACE
+           IF CALL-TRACE-IS-ON
+              DISPLAY "GETSUM ENTRY: LNum1=" LNum1 " LNum2=" LNum2
+           END-IF
+
+           COMPUTE LSum1 = LNum1 + LNum2
+               ON SIZE ERROR
+                  MOVE ZEROES TO LSum1
+                  DISPLAY "GETSUM: SUM OVERFLOW FOR " LNum1 " + " LNum2
+           END-COMPUTE.
+
+           IF CALL-TRACE-IS-ON
+              DISPLAY "GETSUM EXIT: LSum1=" LSum1
+           END-IF
+
+           EXIT PROGRAM.
 
-           EXIT PROGRAM.
\ No newline at end of file
+       CHECK-CALL-TRACE.
+           MOVE "CALL-TRACE" TO WS-TRACE-PARM-NAME
+           CALL "READPARM" USING WS-TRACE-PARM-NAME,
+                   WS-TRACE-PARM-VALUE, WS-TRACE-FOUND-FLAG
+           IF WS-TRACE-WAS-FOUND AND WS-TRACE-PARM-VALUE(1:1) = "Y"
+              SET CALL-TRACE-IS-ON TO TRUE
+           END-IF.
