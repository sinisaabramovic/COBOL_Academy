@@ -0,0 +1,73 @@
+      *****************************************************************
+      * Program name:    READPARM
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as a shared read-parameters
+      *                               lookup - callers pass the name of
+      *                               a setting and get back its value
+      *                               from the suite-wide external
+      *                               parameter file, so site-specific
+      *                               tweaks no longer require finding
+      *                               the right literal in the right
+      *                               program and recompiling it
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  READPARM.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUITE-PARM-FILE ASSIGN TO "PARMSUITE.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUITE-PARM-FILE.
+       01 SUITE-PARM-RECORD.
+           COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS           PIC XX VALUE "00".
+           88 PARM-FILE-FOUND            VALUE "00".
+       01 WS-PARM-EOF-FLAG         PIC X  VALUE "N".
+           88 PARM-EOF                   VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LParm-Name                PIC X(20).
+       01 LParm-Value               PIC X(10).
+       01 LParm-Found-Flag          PIC X.
+           88 LPARM-FOUND                   VALUE "Y".
+           88 LPARM-NOT-FOUND               VALUE "N".
+
+       PROCEDURE DIVISION USING LParm-Name, LParm-Value,
+               LParm-Found-Flag.
+           SET LPARM-NOT-FOUND TO TRUE
+           MOVE SPACES TO LParm-Value
+
+           OPEN INPUT SUITE-PARM-FILE
+           IF PARM-FILE-FOUND
+              PERFORM UNTIL PARM-EOF OR LPARM-FOUND
+                 READ SUITE-PARM-FILE
+                    AT END
+                       SET PARM-EOF TO TRUE
+                    NOT AT END
+                       IF PARM-NAME = LParm-Name
+                          MOVE PARM-VALUE TO LParm-Value
+                          SET LPARM-FOUND TO TRUE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SUITE-PARM-FILE
+           END-IF.
+
+           EXIT PROGRAM.
