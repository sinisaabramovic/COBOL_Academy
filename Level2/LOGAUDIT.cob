@@ -0,0 +1,67 @@
+      *****************************************************************
+      * Program name:    LOGAUDIT
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as a shared run-audit
+      *                               logger - callers pass their
+      *                               program name and an outcome and
+      *                               this appends one timestamped
+      *                               record to the suite-wide audit
+      *                               log
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LOGAUDIT.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUITE-AUDIT-LOG ASSIGN TO "SUITEAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUITE-AUDIT-LOG.
+       01 SUITE-AUDIT-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS          PIC XX VALUE "00".
+           88 AUDIT-FILE-EXISTS          VALUE "00".
+           88 AUDIT-FILE-NOT-FOUND       VALUE "35".
+       01 WS-TIMESTAMP.
+           02 WS-TS-DATE           PIC X(8).
+           02 WS-TS-TIME           PIC X(6).
+           02 FILLER               PIC X(8).
+
+       LINKAGE SECTION.
+       01 LOG-PROGRAM-NAME         PIC X(12).
+       01 LOG-OUTCOME              PIC X(10).
+
+       PROCEDURE DIVISION USING LOG-PROGRAM-NAME, LOG-OUTCOME.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND SUITE-AUDIT-LOG
+           IF AUDIT-FILE-NOT-FOUND
+              OPEN OUTPUT SUITE-AUDIT-LOG
+           END-IF
+
+           INITIALIZE SUITE-AUDIT-RECORD WITH FILLER
+           MOVE LOG-PROGRAM-NAME TO AUD-PROGRAM-NAME
+           MOVE WS-TS-DATE       TO AUD-DATE
+           MOVE WS-TS-TIME       TO AUD-TIME
+           MOVE LOG-OUTCOME      TO AUD-OUTCOME
+           WRITE SUITE-AUDIT-RECORD
+
+           CLOSE SUITE-AUDIT-LOG
+
+           EXIT PROGRAM.
