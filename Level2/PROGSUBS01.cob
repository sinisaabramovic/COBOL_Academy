@@ -4,28 +4,151 @@
       *
       * Maintenence Log                                              
       * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class         
-      *                                                               
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Widened Num1/Num2/Sum1 to match
+      *                               GETSUM's multi-digit LINKAGE
+      *                               layout
+      * 08/08/2026 SINISA ABRAMOVIC  Added ON EXCEPTION handling to
+      *                               the CALL 'GETSUM' so a missing
+      *                               subprogram is logged instead of
+      *                               abending with no context
+      * 08/08/2026 SINISA ABRAMOVIC  Write an audit record for every
+      *                               CALL 'GETSUM' with a timestamp,
+      *                               the inputs, and the result
+      * 08/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger at
+      *                               start and end of run
+      * 08/08/2026 SINISA ABRAMOVIC  Added a switchable entry/exit call
+      *                               trace around CALL 'GETSUM',
+      *                               driven by the same CALL-TRACE
+      *                               parameter GETSUM and GETSUMX use
+      * 09/08/2026 SINISA ABRAMOVIC  Added an AUD-STATUS field so a
+      *                               failed CALL 'GETSUM' (ON
+      *                               EXCEPTION) is recorded as FAIL
+      *                               with a zeroed sum, instead of
+      *                               being indistinguishable from a
+      *                               real result in PROGSUBS01.AUD
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGRSUBS01.
-       AUTHOR. SINISA ABRAMOVIC. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 25/04/2020. 
-       DATE-COMPILED. 25/04/2020. 
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 25/04/2020.
+       DATE-COMPILED. 25/04/2020.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 Num1 PIC 9 VALUE 5.
-       01 Num2 PIC 9 VALUE 4.
-       01 Sum1 PIC 99.  
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GETSUM-AUDIT-LOG ASSIGN TO "PROGSUBS01.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GETSUM-AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02 AUD-DATE            PIC   X(8).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-TIME            PIC   X(6).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-NUM1            PIC   9(7).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-NUM2            PIC   9(7).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-SUM1            PIC   9(8).
+           02 FILLER              PIC   X     VALUE SPACE.
+           02 AUD-STATUS          PIC   X(4).
+
+       WORKING-STORAGE SECTION.
+       01 Num1 PIC 9(7) VALUE 5.
+       01 Num2 PIC 9(7) VALUE 4.
+       01 Sum1 PIC 9(8).
+       01 GETSUM-CALL-FAILED PIC X VALUE "N".
+           88 GETSUM-CALL-OK           VALUE "N".
+           88 GETSUM-CALL-ABENDED      VALUE "Y".
+
+       01 WS-AUDIT-STATUS         PIC XX VALUE "00".
+           88 AUDIT-FILE-EXISTS         VALUE "00".
+           88 AUDIT-FILE-NOT-FOUND      VALUE "35".
+       01 WS-TIMESTAMP.
+           02 WS-TS-DATE          PIC X(8).
+           02 WS-TS-TIME          PIC X(6).
+           02 FILLER              PIC X(8).
+
+       01 WS-LOG-PROGRAM-NAME     PIC X(12) VALUE "PROGRSUBS01".
+       01 WS-LOG-OUTCOME          PIC X(10).
+
+       01 WS-TRACE-PARM-NAME       PIC X(20).
+       01 WS-TRACE-PARM-VALUE      PIC X(10).
+       01 WS-TRACE-FOUND-FLAG      PIC X  VALUE "N".
+           88 WS-TRACE-WAS-FOUND         VALUE "Y".
+       01 WS-CALL-TRACE-FLAG       PIC X  VALUE "N".
+           88 CALL-TRACE-IS-ON            VALUE "Y".
 
        PROCEDURE DIVISION.
-           CALL 'GETSUM' USING Num1, Num2, Sum1.
-           DISPLAY Num1 " + " Num2 " = " Sum1.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM CHECK-CALL-TRACE
+           IF CALL-TRACE-IS-ON
+              DISPLAY "PROGRSUBS01 ENTRY: Num1=" Num1 " Num2=" Num2
+           END-IF
+
+           CALL 'GETSUM' USING Num1, Num2, Sum1
+               ON EXCEPTION
+                  SET GETSUM-CALL-ABENDED TO TRUE
+                  MOVE 0 TO Sum1
+                  DISPLAY "PROGRSUBS01: CALL TO GETSUM FAILED - "
+                          "SUBPROGRAM NOT FOUND OR DID NOT COMPLETE"
+           END-CALL.
+
+           IF CALL-TRACE-IS-ON
+              DISPLAY "PROGRSUBS01 EXIT: Sum1=" Sum1
+           END-IF
+
+           PERFORM LOG-GETSUM-CALL
+
+           IF GETSUM-CALL-OK
+              DISPLAY Num1 " + " Num2 " = " Sum1
+              MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           ELSE
+              MOVE 16 TO RETURN-CODE
+              MOVE "FAILURE" TO WS-LOG-OUTCOME
+           END-IF.
+
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       LOG-GETSUM-CALL.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND GETSUM-AUDIT-LOG
+           IF AUDIT-FILE-NOT-FOUND
+              OPEN OUTPUT GETSUM-AUDIT-LOG
+           END-IF
 
+           INITIALIZE AUDIT-LOG-RECORD WITH FILLER
+           MOVE WS-TS-DATE TO AUD-DATE
+           MOVE WS-TS-TIME TO AUD-TIME
+           MOVE Num1       TO AUD-NUM1
+           MOVE Num2       TO AUD-NUM2
+           MOVE Sum1       TO AUD-SUM1
+           IF GETSUM-CALL-OK
+              MOVE "OK"   TO AUD-STATUS
+           ELSE
+              MOVE "FAIL" TO AUD-STATUS
+           END-IF
+           WRITE AUDIT-LOG-RECORD
 
+           CLOSE GETSUM-AUDIT-LOG.
 
-           STOP RUN.
\ No newline at end of file
+       CHECK-CALL-TRACE.
+           MOVE "CALL-TRACE" TO WS-TRACE-PARM-NAME
+           CALL "READPARM" USING WS-TRACE-PARM-NAME,
+                   WS-TRACE-PARM-VALUE, WS-TRACE-FOUND-FLAG
+           IF WS-TRACE-WAS-FOUND AND WS-TRACE-PARM-VALUE(1:1) = "Y"
+              SET CALL-TRACE-IS-ON TO TRUE
+           END-IF.
