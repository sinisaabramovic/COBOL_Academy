@@ -0,0 +1,70 @@
+      *****************************************************************
+      * Program name:    DATEVALID
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as a shared calendar-date
+      *                               checker (including leap years) so
+      *                               PROGRAM01's JMBG birth date and
+      *                               PROGRAM02's Customer BirthDate do
+      *                               not each carry their own copy of
+      *                               this logic
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DATEVALID.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DAYS-IN-MONTH-VALUES PIC 9(24)
+              VALUE 312831303130313130313031.
+       01 WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           02 WS-DAYS-IN-MONTH    PIC 99  OCCURS 12.
+       01 WS-MAX-DAY              PIC 99.
+       01 WS-LEAP-YEAR-FLAG       PIC X.
+           88 IS-LEAP-YEAR                VALUE "Y".
+           88 IS-NOT-LEAP-YEAR             VALUE "N".
+
+       LINKAGE SECTION.
+       01 LDate-Day               PIC 99.
+       01 LDate-Month             PIC 99.
+       01 LDate-Year              PIC 9(4).
+       01 LDate-Valid-Flag        PIC X.
+           88 LDATE-IS-VALID              VALUE "Y".
+           88 LDATE-IS-INVALID             VALUE "N".
+
+       PROCEDURE DIVISION USING LDate-Day, LDate-Month, LDate-Year,
+               LDate-Valid-Flag.
+           SET LDATE-IS-VALID TO TRUE
+
+           IF LDate-Month < 1 OR LDate-Month > 12
+              SET LDATE-IS-INVALID TO TRUE
+           ELSE
+              PERFORM CHECK-LEAP-YEAR
+              MOVE WS-DAYS-IN-MONTH(LDate-Month) TO WS-MAX-DAY
+              IF LDate-Month = 2 AND IS-LEAP-YEAR
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              IF LDate-Day < 1 OR LDate-Day > WS-MAX-DAY
+                 SET LDATE-IS-INVALID TO TRUE
+              END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+       CHECK-LEAP-YEAR.
+           SET IS-NOT-LEAP-YEAR TO TRUE
+           IF FUNCTION MOD(LDate-Year, 400) = 0
+              SET IS-LEAP-YEAR TO TRUE
+           ELSE IF FUNCTION MOD(LDate-Year, 100) = 0
+              SET IS-NOT-LEAP-YEAR TO TRUE
+           ELSE IF FUNCTION MOD(LDate-Year, 4) = 0
+              SET IS-LEAP-YEAR TO TRUE
+           END-IF.
