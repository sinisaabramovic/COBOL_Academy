@@ -0,0 +1,67 @@
+      *****************************************************************
+      * Program name:    GETSTATS
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as a multi-statistic
+      *                               companion to GETSUM - returns
+      *                               sum, average, minimum, and
+      *                               maximum for a list of numbers
+      *                               in one call
+      * 09/08/2026 SINISA ABRAMOVIC  Guard against LNumCount = 0 - an
+      *                               empty list used to read past the
+      *                               OCCURS bound on the min/max seed
+      *                               and divide by zero computing the
+      *                               average
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GETSTATS.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STATS-IDX           PIC 999.
+
+       LINKAGE SECTION.
+       01 LNumCount               PIC 999.
+       01 LNumList.
+           02 LNumEntry           PIC 9(7) OCCURS 1 TO 999 TIMES
+                                   DEPENDING ON LNumCount.
+       01 LStats.
+           02 LStatsSum           PIC 9(9).
+           02 LStatsAverage       PIC 9(7)V99.
+           02 LStatsMinimum       PIC 9(7).
+           02 LStatsMaximum       PIC 9(7).
+
+       PROCEDURE DIVISION USING LNumCount, LNumList, LStats.
+           MOVE 0 TO LStatsSum
+           MOVE 0 TO LStatsAverage
+           MOVE 0 TO LStatsMinimum
+           MOVE 0 TO LStatsMaximum
+
+           IF LNumCount > 0
+              MOVE LNumEntry(1) TO LStatsMinimum
+              MOVE LNumEntry(1) TO LStatsMaximum
+
+              PERFORM VARYING WS-STATS-IDX FROM 1 BY 1
+                      UNTIL WS-STATS-IDX > LNumCount
+                 ADD LNumEntry(WS-STATS-IDX) TO LStatsSum
+                 IF LNumEntry(WS-STATS-IDX) < LStatsMinimum
+                    MOVE LNumEntry(WS-STATS-IDX) TO LStatsMinimum
+                 END-IF
+                 IF LNumEntry(WS-STATS-IDX) > LStatsMaximum
+                    MOVE LNumEntry(WS-STATS-IDX) TO LStatsMaximum
+                 END-IF
+              END-PERFORM
+
+              COMPUTE LStatsAverage = LStatsSum / LNumCount
+           END-IF.
+
+           EXIT PROGRAM.
