@@ -0,0 +1,232 @@
+      *****************************************************************
+      * Program name:    CUSTLOOKUP
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 09/08/2026 SINISA ABRAMOVIC  Created as the shared customer
+      *                               lookup engine behind PROGRAM02 -
+      *                               pulled the action-code check,
+      *                               CUSTOMER-MASTER read, DATEVALID
+      *                               check, age/pay computation, and
+      *                               JSON output out of PROGRAM02 so
+      *                               MAINMENU can drive the same
+      *                               lookup through Arg1/Arg2/Arg3
+      *                               LINKAGE parameters instead of
+      *                               PROGRAM02's CMDLINE, which a
+      *                               nested CALL cannot set
+      *                               (req034/req006/req039). Also
+      *                               fixed the customer-ID NUMERIC
+      *                               test to work on the trimmed
+      *                               token length instead of a fixed
+      *                               3-byte slice, so a short unpadded
+      *                               ID like "5" is no longer
+      *                               mis-rejected
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUSTLOOKUP.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01 Customer.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS PIC XX      VALUE "00".
+           88 CUSTMAST-OK                      VALUE "00".
+           88 CUSTMAST-NOT-FOUND               VALUE "23".
+
+       01 WS-ACTION-CODE     PIC X     VALUE "L".
+           88 ACTION-IS-LOOKUP               VALUE "L".
+       01 WS-ACTION-VALID-FLAG PIC X   VALUE "Y".
+           88 ACTION-CODE-IS-VALID            VALUE "Y".
+           88 ACTION-CODE-IS-INVALID          VALUE "N".
+
+       01 WS-CUST-ID-TRIMMED   PIC X(10) VALUE SPACES.
+       01 WS-CUST-ID-LEN       PIC 99    VALUE 0.
+       01 WS-CUST-ID-VALID-FLAG PIC X    VALUE "Y".
+           88 CUST-ID-IS-VALID                VALUE "Y".
+           88 CUST-ID-IS-INVALID              VALUE "N".
+
+       01 PayCheck           PIC 9(4)V99 VALUE  ZEROES.
+       01 GrossPay           PIC 9(4)V99 VALUE  ZEROES.
+       01 WS-DEDUCTION-RATES.
+           02 FEDERAL-TAX-RATE     PIC V999 VALUE .150.
+           02 SOCIAL-SECURITY-RATE PIC V999 VALUE .062.
+           02 MEDICARE-RATE        PIC V999 VALUE .015.
+
+       01 JSON-SOURCE         PIC X(20) VALUE SPACES.
+       01 JSON-RESULT         PIC X(41) VALUE SPACES.
+       01 JSON-SRC-IDX        PIC 99.
+       01 JSON-DST-IDX        PIC 99.
+       01 JSON-CHAR           PIC X.
+
+       01 WS-TODAY.
+           02 WS-TODAY-YYYY      PIC 9(4).
+           02 WS-TODAY-MM        PIC 99.
+           02 WS-TODAY-DD        PIC 99.
+       01 CustomerAge         PIC 999 VALUE 0.
+
+       01 DATE-VALID-FLAG     PIC X  VALUE "Y".
+           88 BIRTH-DATE-IS-VALID        VALUE "Y".
+           88 BIRTH-DATE-IS-INVALID      VALUE "N".
+
+       01 WS-LOG-REJECT-PROGRAM PIC X(12) VALUE "PROGRAM02".
+       01 WS-LOG-REJECT-INPUT   PIC X(20).
+       01 WS-LOG-REJECT-REASON  PIC X(30).
+
+       LINKAGE SECTION.
+       01 Arg1 PIC X(10).
+       01 Arg2 PIC X(10).
+       01 Arg3 PIC XX.
+           88 LOOKUP-STATUS-OK              VALUE "00".
+           88 LOOKUP-STATUS-BAD-ACTION      VALUE "10".
+           88 LOOKUP-STATUS-BAD-CUSTOMER-ID VALUE "20".
+           88 LOOKUP-STATUS-NOT-FOUND       VALUE "30".
+           88 LOOKUP-STATUS-BAD-BIRTHDATE   VALUE "40".
+
+       PROCEDURE DIVISION USING Arg1, Arg2, Arg3.
+           SET LOOKUP-STATUS-OK TO TRUE
+
+           PERFORM VALIDATE-ACTION-CODE
+           IF ACTION-CODE-IS-INVALID
+              DISPLAY "ACTION CODE " WS-ACTION-CODE
+                      " IS NOT VALID - REQUEST REJECTED"
+              MOVE Arg2 TO WS-LOG-REJECT-INPUT
+              MOVE "ACTION CODE IS NOT VALID" TO WS-LOG-REJECT-REASON
+              CALL "LOGREJECT" USING WS-LOG-REJECT-PROGRAM,
+                      WS-LOG-REJECT-INPUT, WS-LOG-REJECT-REASON
+              SET LOOKUP-STATUS-BAD-ACTION TO TRUE
+           ELSE
+              PERFORM VALIDATE-CUSTOMER-ID
+              IF CUST-ID-IS-INVALID
+                 DISPLAY "CUSTOMER ID " WS-CUST-ID-TRIMMED
+                         " IS NOT NUMERIC - REQUEST REJECTED"
+                 MOVE WS-CUST-ID-TRIMMED TO WS-LOG-REJECT-INPUT
+                 MOVE "CUSTOMER ID IS NOT NUMERIC" TO
+                      WS-LOG-REJECT-REASON
+                 CALL "LOGREJECT" USING WS-LOG-REJECT-PROGRAM,
+                         WS-LOG-REJECT-INPUT, WS-LOG-REJECT-REASON
+                 SET LOOKUP-STATUS-BAD-CUSTOMER-ID TO TRUE
+              ELSE
+                 OPEN INPUT CUSTOMER-MASTER
+                 IF CUSTMAST-OK
+                    MOVE WS-CUST-ID-TRIMMED TO CustomerID
+                    READ CUSTOMER-MASTER
+                        INVALID KEY
+                           DISPLAY "CUSTOMER NOT FOUND FOR ID "
+                                   WS-CUST-ID-TRIMMED
+                           SET LOOKUP-STATUS-NOT-FOUND TO TRUE
+                    END-READ
+                    CLOSE CUSTOMER-MASTER
+                 ELSE
+                    DISPLAY "CUSTOMER NOT FOUND FOR ID "
+                            WS-CUST-ID-TRIMMED
+                    SET LOOKUP-STATUS-NOT-FOUND TO TRUE
+                 END-IF
+
+                 IF LOOKUP-STATUS-OK
+                    CALL "DATEVALID" USING BirthDay, BirthMonth,
+                            BirthYear, DATE-VALID-FLAG
+                    IF BIRTH-DATE-IS-INVALID
+                       DISPLAY "CUSTOMER " CustomerID
+                               " HAS AN INVALID BIRTH DATE " BirthDate
+                       MOVE CustomerID TO WS-LOG-REJECT-INPUT
+                       MOVE "CUSTOMER BIRTHDATE IS INVALID" TO
+                            WS-LOG-REJECT-REASON
+                       CALL "LOGREJECT" USING WS-LOG-REJECT-PROGRAM,
+                               WS-LOG-REJECT-INPUT, WS-LOG-REJECT-REASON
+                       SET LOOKUP-STATUS-BAD-BIRTHDATE TO TRUE
+                    ELSE
+                       MOVE 4000 TO GrossPay
+                       PERFORM CALCULATE-NET-PAY
+                       MOVE CustomerName TO JSON-SOURCE
+                       PERFORM ESCAPE-JSON-STRING
+                       PERFORM COMPUTE-CUSTOMER-AGE
+      *--- Lets display as JSON
+                       DISPLAY 'CUSTOMER LOOKUP: '
+                               ' {bd:"' BirthDate
+                               '" un:"' JSON-RESULT
+                               '" age:"' CustomerAge
+                               '" pay:"' PayCheck '"}'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+       VALIDATE-ACTION-CODE.
+           SET ACTION-CODE-IS-VALID TO TRUE
+           IF Arg2 NOT = SPACES
+              MOVE Arg2(1:1) TO WS-ACTION-CODE
+              IF NOT ACTION-IS-LOOKUP
+                 SET ACTION-CODE-IS-INVALID TO TRUE
+              END-IF
+           END-IF.
+
+       VALIDATE-CUSTOMER-ID.
+           MOVE Arg1 TO WS-CUST-ID-TRIMMED
+           SET CUST-ID-IS-VALID TO TRUE
+           MOVE 0 TO WS-CUST-ID-LEN
+           INSPECT FUNCTION REVERSE(WS-CUST-ID-TRIMMED)
+                   TALLYING WS-CUST-ID-LEN FOR LEADING SPACE
+           COMPUTE WS-CUST-ID-LEN =
+                   LENGTH OF WS-CUST-ID-TRIMMED - WS-CUST-ID-LEN
+           IF WS-CUST-ID-LEN = 0
+              OR WS-CUST-ID-TRIMMED(1:WS-CUST-ID-LEN) IS NOT NUMERIC
+              SET CUST-ID-IS-INVALID TO TRUE
+           END-IF.
+
+       CALCULATE-NET-PAY.
+           COMPUTE PayCheck = GrossPay -
+               (GrossPay * (FEDERAL-TAX-RATE + SOCIAL-SECURITY-RATE
+                   + MEDICARE-RATE)).
+
+       COMPUTE-CUSTOMER-AGE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE CustomerAge = WS-TODAY-YYYY - BirthYear
+           IF WS-TODAY-MM < BirthMonth
+              OR (WS-TODAY-MM = BirthMonth AND WS-TODAY-DD < BirthDay)
+              SUBTRACT 1 FROM CustomerAge
+           END-IF.
+
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO JSON-RESULT
+           MOVE 1 TO JSON-DST-IDX
+           PERFORM VARYING JSON-SRC-IDX FROM 1 BY 1
+                   UNTIL JSON-SRC-IDX > 20
+              MOVE JSON-SOURCE(JSON-SRC-IDX:1) TO JSON-CHAR
+              EVALUATE JSON-CHAR
+                 WHEN '"'
+                    MOVE '\' TO JSON-RESULT(JSON-DST-IDX:1)
+                    ADD 1 TO JSON-DST-IDX
+                    MOVE '"' TO JSON-RESULT(JSON-DST-IDX:1)
+                    ADD 1 TO JSON-DST-IDX
+                 WHEN '\'
+                    MOVE '\' TO JSON-RESULT(JSON-DST-IDX:1)
+                    ADD 1 TO JSON-DST-IDX
+                    MOVE '\' TO JSON-RESULT(JSON-DST-IDX:1)
+                    ADD 1 TO JSON-DST-IDX
+                 WHEN OTHER
+                    MOVE JSON-CHAR TO JSON-RESULT(JSON-DST-IDX:1)
+                    ADD 1 TO JSON-DST-IDX
+              END-EVALUATE
+           END-PERFORM.
