@@ -0,0 +1,181 @@
+      *****************************************************************
+      * Program name:    CUSTRPT
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to print the customer
+      *                               master listing sorted by
+      *                               BirthYear, with page breaks, a
+      *                               per-page count, and a grand total
+      * 09/08/2026 SINISA ABRAMOVIC  Guard the CUSTOMER-MASTER READ
+      *                               with a CUSTMAST-OK check on the
+      *                               OPEN so a not-yet-created master
+      *                               file produces an empty report
+      *                               instead of reading an unopened
+      *                               file
+      * 09/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger
+      *                               at start and end of run, same as
+      *                               every other program in the suite
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUSTRPT.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT SORT-WORK ASSIGN TO "CUSTRPT.SRT".
+           SELECT CUST-RPT ASSIGN TO "CUSTRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01 Customer.
+           COPY CUSTREC.
+
+       SD  SORT-WORK.
+       01 SORT-WORK-RECORD.
+           02 SRT-BIRTHYEAR       PIC 9(4).
+           02 SRT-CUSTOMERID      PIC 9(3).
+           02 SRT-CUSTOMERNAME    PIC X(20).
+           02 SRT-BIRTHDAY        PIC 99.
+           02 SRT-BIRTHMONTH      PIC 99.
+           02 SRT-STATUS          PIC X.
+
+       FD  CUST-RPT.
+       01 CUST-RPT-RECORD         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC XX VALUE "00".
+           88 CUSTMAST-OK                     VALUE "00".
+       01 CUSTMAST-EOF-FLAG        PIC X  VALUE "N".
+           88 CUSTMAST-EOF                VALUE "Y".
+       01 SORT-EOF-FLAG            PIC X  VALUE "N".
+           88 SORT-EOF                    VALUE "Y".
+
+       01 WS-PAGE-NUM               PIC 99 VALUE 1.
+       01 WS-LINES-ON-PAGE          PIC 99 VALUE 0.
+       01 WS-LINES-PER-PAGE         PIC 99 VALUE 10.
+       01 WS-GRAND-TOTAL            PIC 9(5) VALUE 0.
+       01 WS-RPT-PAGE               PIC 99.
+       01 WS-RPT-COUNT               PIC ZZ9.
+       01 WS-RPT-TOTAL               PIC ZZZZ9.
+
+       01 WS-LOG-PROGRAM-NAME        PIC X(12) VALUE "CUSTRPT".
+       01 WS-LOG-OUTCOME             PIC X(10).
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           OPEN OUTPUT CUST-RPT
+
+           SORT SORT-WORK ON ASCENDING KEY SRT-BIRTHYEAR
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-REPORT
+
+           PERFORM WRITE-PAGE-TRAILER
+           PERFORM WRITE-GRAND-TOTAL
+
+           CLOSE CUST-RPT
+
+           DISPLAY "CUSTRPT: " WS-GRAND-TOTAL " CUSTOMER(S) LISTED"
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       LOAD-SORT-FILE.
+           OPEN INPUT CUSTOMER-MASTER
+           IF CUSTMAST-OK
+              PERFORM UNTIL CUSTMAST-EOF
+                 READ CUSTOMER-MASTER NEXT RECORD
+                    AT END
+                       SET CUSTMAST-EOF TO TRUE
+                    NOT AT END
+                       MOVE BirthYear    TO SRT-BIRTHYEAR
+                       MOVE CustomerID   TO SRT-CUSTOMERID
+                       MOVE CustomerName TO SRT-CUSTOMERNAME
+                       MOVE BirthDay     TO SRT-BIRTHDAY
+                       MOVE BirthMonth   TO SRT-BIRTHMONTH
+                       MOVE CustomerStatus TO SRT-STATUS
+                       RELEASE SORT-WORK-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE CUSTOMER-MASTER
+           ELSE
+              SET CUSTMAST-EOF TO TRUE
+           END-IF.
+
+       PRINT-REPORT.
+           PERFORM WRITE-PAGE-HEADER
+           PERFORM UNTIL SORT-EOF
+              RETURN SORT-WORK
+                 AT END
+                    SET SORT-EOF TO TRUE
+                 NOT AT END
+                    PERFORM WRITE-DETAIL-LINE
+              END-RETURN
+           END-PERFORM.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-TRAILER
+              ADD 1 TO WS-PAGE-NUM
+              MOVE 0 TO WS-LINES-ON-PAGE
+              PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE SPACES TO CUST-RPT-RECORD
+           STRING SRT-CUSTOMERID    DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  SRT-CUSTOMERNAME  DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  SRT-BIRTHMONTH    DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  SRT-BIRTHDAY      DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  SRT-BIRTHYEAR     DELIMITED BY SIZE
+                  INTO CUST-RPT-RECORD
+           WRITE CUST-RPT-RECORD
+
+           ADD 1 TO WS-LINES-ON-PAGE
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       WRITE-PAGE-HEADER.
+           MOVE WS-PAGE-NUM TO WS-RPT-PAGE
+           MOVE SPACES TO CUST-RPT-RECORD
+           STRING "CUSTOMER LISTING - PAGE " DELIMITED BY SIZE
+                  WS-RPT-PAGE                DELIMITED BY SIZE
+                  INTO CUST-RPT-RECORD
+           WRITE CUST-RPT-RECORD.
+
+       WRITE-PAGE-TRAILER.
+           MOVE WS-LINES-ON-PAGE TO WS-RPT-COUNT
+           MOVE SPACES TO CUST-RPT-RECORD
+           STRING "CUSTOMERS ON THIS PAGE: " DELIMITED BY SIZE
+                  WS-RPT-COUNT               DELIMITED BY SIZE
+                  INTO CUST-RPT-RECORD
+           WRITE CUST-RPT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-RPT-TOTAL
+           MOVE SPACES TO CUST-RPT-RECORD
+           STRING "GRAND TOTAL CUSTOMERS: " DELIMITED BY SIZE
+                  WS-RPT-TOTAL              DELIMITED BY SIZE
+                  INTO CUST-RPT-RECORD
+           WRITE CUST-RPT-RECORD.
