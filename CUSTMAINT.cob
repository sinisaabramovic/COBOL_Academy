@@ -0,0 +1,177 @@
+      *****************************************************************
+      * Program name:    CUSTMAINT
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to add, change, and
+      *                               inactivate records on the
+      *                               CUSTOMER-MASTER file one at a
+      *                               time
+      * 09/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger
+      *                               at start and end of run, same as
+      *                               every other program in the suite
+      * 09/08/2026 SINISA ABRAMOVIC  Validate BirthDate via the shared
+      *                               DATEVALID subprogram before the
+      *                               WRITE/REWRITE in ADD-CUSTOMER and
+      *                               CHANGE-CUSTOMER, same as PROGRAM02
+      *                               does on read - an impossible date
+      *                               keyed in here used to persist to
+      *                               CUSTOMER-MASTER and only surface
+      *                               later as a PROGRAM02 lookup
+      *                               rejection
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUSTMAINT.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01 Customer.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS       PIC XX VALUE "00".
+           88 CUSTMAST-OK                     VALUE "00".
+           88 CUSTMAST-DUPLICATE              VALUE "22".
+           88 CUSTMAST-NOT-FOUND              VALUE "23".
+
+       01 WS-ACTION-CODE           PIC X  VALUE SPACE.
+           88 ACTION-IS-ADD               VALUE "A".
+           88 ACTION-IS-CHANGE            VALUE "C".
+           88 ACTION-IS-INACTIVATE        VALUE "I".
+           88 ACTION-IS-EXIT              VALUE "X".
+
+       01 WS-LOG-PROGRAM-NAME      PIC X(12) VALUE "CUSTMAINT".
+       01 WS-LOG-OUTCOME           PIC X(10).
+
+       01 DATE-VALID-FLAG          PIC X  VALUE "Y".
+           88 BIRTH-DATE-IS-VALID        VALUE "Y".
+           88 BIRTH-DATE-IS-INVALID      VALUE "N".
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT CUSTMAST-OK
+              CLOSE CUSTOMER-MASTER
+              OPEN OUTPUT CUSTOMER-MASTER
+              CLOSE CUSTOMER-MASTER
+              OPEN I-O CUSTOMER-MASTER
+           END-IF
+
+           PERFORM UNTIL ACTION-IS-EXIT
+              DISPLAY "ACTION (A-ADD, C-CHANGE, I-INACTIVATE, X-EXIT): "
+                      WITH NO ADVANCING
+              ACCEPT WS-ACTION-CODE
+              EVALUATE TRUE
+                 WHEN ACTION-IS-ADD
+                    PERFORM ADD-CUSTOMER
+                 WHEN ACTION-IS-CHANGE
+                    PERFORM CHANGE-CUSTOMER
+                 WHEN ACTION-IS-INACTIVATE
+                    PERFORM INACTIVATE-CUSTOMER
+                 WHEN ACTION-IS-EXIT
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY "INVALID ACTION CODE - " WS-ACTION-CODE
+              END-EVALUATE
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       ADD-CUSTOMER.
+           DISPLAY "CUSTOMER ID: " WITH NO ADVANCING
+           ACCEPT CustomerID
+           DISPLAY "CUSTOMER NAME: " WITH NO ADVANCING
+           ACCEPT CustomerName
+           DISPLAY "BIRTH DAY/MONTH/YEAR: " WITH NO ADVANCING
+           ACCEPT BirthDate
+           SET CUSTOMER-IS-ACTIVE TO TRUE
+
+           CALL "DATEVALID" USING BirthDay, BirthMonth, BirthYear,
+                   DATE-VALID-FLAG
+           IF BIRTH-DATE-IS-INVALID
+              DISPLAY "ADD FAILED - CUSTOMER ID " CustomerID
+                      " HAS AN INVALID BIRTH DATE " BirthDate
+           ELSE
+              WRITE Customer
+                 INVALID KEY
+                    DISPLAY "ADD FAILED - CUSTOMER ID " CustomerID
+                            " ALREADY EXISTS"
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER " CustomerID " ADDED"
+              END-WRITE
+           END-IF.
+
+       CHANGE-CUSTOMER.
+           DISPLAY "CUSTOMER ID: " WITH NO ADVANCING
+           ACCEPT CustomerID
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 DISPLAY "CHANGE FAILED - CUSTOMER ID " CustomerID
+                         " NOT FOUND"
+           END-READ
+
+           IF CUSTMAST-OK
+              DISPLAY "CUSTOMER NAME: " WITH NO ADVANCING
+              ACCEPT CustomerName
+              DISPLAY "BIRTH DAY/MONTH/YEAR: " WITH NO ADVANCING
+              ACCEPT BirthDate
+              CALL "DATEVALID" USING BirthDay, BirthMonth, BirthYear,
+                      DATE-VALID-FLAG
+              IF BIRTH-DATE-IS-INVALID
+                 DISPLAY "CHANGE FAILED - CUSTOMER ID " CustomerID
+                         " HAS AN INVALID BIRTH DATE " BirthDate
+              ELSE
+                 REWRITE Customer
+                    INVALID KEY
+                       DISPLAY "CHANGE FAILED - CUSTOMER ID " CustomerID
+                               " COULD NOT BE REWRITTEN"
+                    NOT INVALID KEY
+                       DISPLAY "CUSTOMER " CustomerID " CHANGED"
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       INACTIVATE-CUSTOMER.
+           DISPLAY "CUSTOMER ID: " WITH NO ADVANCING
+           ACCEPT CustomerID
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 DISPLAY "INACTIVATE FAILED - CUSTOMER ID " CustomerID
+                         " NOT FOUND"
+           END-READ
+
+           IF CUSTMAST-OK
+              SET CUSTOMER-IS-INACTIVE TO TRUE
+              REWRITE Customer
+                 INVALID KEY
+                    DISPLAY "INACTIVATE FAILED - CUSTOMER ID "
+                            CustomerID " COULD NOT BE REWRITTEN"
+                 NOT INVALID KEY
+                    DISPLAY "CUSTOMER " CustomerID " INACTIVATED"
+              END-REWRITE
+           END-IF.
