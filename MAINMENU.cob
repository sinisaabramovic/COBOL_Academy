@@ -0,0 +1,135 @@
+      *****************************************************************
+      * Program name:    MAINMENU
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created as a menu-driven dispatcher
+      *                               so an operator can pick a program
+      *                               from a list instead of having to
+      *                               know each PROGRAM-ID by name
+      * 09/08/2026 SINISA ABRAMOVIC  Option 2 now prompts for a customer
+      *                               ID/action and calls the shared
+      *                               CUSTLOOKUP subprogram directly,
+      *                               same as RUN-PROGRAM03, instead of
+      *                               CALLing PROGRAM02 with no way to
+      *                               supply it an argument - PROGRAM02
+      *                               reads its input from CMDLINE,
+      *                               which a nested CALL cannot set
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MAINMENU.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MENU-TABLE.
+           02 MENU-ENTRY OCCURS 5.
+              03 MENU-PROGRAM-ID  PIC X(8).
+              03 MENU-DESCRIPTION PIC X(56).
+       01 MENU-IDX                PIC 9.
+
+       01 MENU-CHOICE             PIC 9  VALUE 0.
+           88 MENU-CHOICE-EXIT           VALUE 9.
+
+       01 WS-TXN-CODE             PIC X(7) VALUE SPACES.
+       01 WS-TXN-AMOUNT           PIC X(7) VALUE SPACES.
+       01 WS-TXN-STATUS           PIC XX   VALUE SPACES.
+
+       01 WS-CUST-ID              PIC X(10) VALUE SPACES.
+       01 WS-CUST-ACTION          PIC X(10) VALUE SPACES.
+       01 WS-CUST-STATUS          PIC XX    VALUE SPACES.
+
+       01 WS-LOG-PROGRAM-NAME     PIC X(12) VALUE "MAINMENU".
+       01 WS-LOG-OUTCOME          PIC X(10).
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM INIT-MENU-TABLE
+
+           PERFORM UNTIL MENU-CHOICE-EXIT
+              PERFORM DISPLAY-MENU
+              ACCEPT MENU-CHOICE
+              PERFORM DISPATCH-CHOICE
+           END-PERFORM
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       INIT-MENU-TABLE.
+           MOVE "PROGRAM01" TO MENU-PROGRAM-ID(1)
+           MOVE "Citizen intake - parse and validate SSN/JMBG batch"
+                TO MENU-DESCRIPTION(1)
+           MOVE "PROGRAM02" TO MENU-PROGRAM-ID(2)
+           MOVE "Customer lookup - JSON output and net pay"
+                TO MENU-DESCRIPTION(2)
+           MOVE "PROGRAM03" TO MENU-PROGRAM-ID(3)
+           MOVE "Transaction code/amount validation"
+                TO MENU-DESCRIPTION(3)
+           MOVE "PROGRAM04" TO MENU-PROGRAM-ID(4)
+           MOVE "Age eligibility, school placement, grade check"
+                TO MENU-DESCRIPTION(4)
+           MOVE "PROGRAM05" TO MENU-PROGRAM-ID(5)
+           MOVE "Checkpoint/restart paragraph chain demo"
+                TO MENU-DESCRIPTION(5).
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "================================================="
+           DISPLAY "  COBOL ACADEMY SUITE - MAIN MENU"
+           DISPLAY "================================================="
+           PERFORM VARYING MENU-IDX FROM 1 BY 1 UNTIL MENU-IDX > 5
+              DISPLAY "  " MENU-IDX " - " MENU-PROGRAM-ID(MENU-IDX)
+                      " - " MENU-DESCRIPTION(MENU-IDX)
+           END-PERFORM
+           DISPLAY "  9 - EXIT"
+           DISPLAY "Enter selection: " WITH NO ADVANCING.
+
+       DISPATCH-CHOICE.
+           EVALUATE MENU-CHOICE
+              WHEN 1
+                 CALL "PROGRAM01"
+              WHEN 2
+                 PERFORM RUN-CUSTLOOKUP
+              WHEN 3
+                 PERFORM RUN-PROGRAM03
+              WHEN 4
+                 CALL "PROGRAM04"
+              WHEN 5
+                 CALL "PROGRAM05"
+              WHEN 9
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "INVALID SELECTION - " MENU-CHOICE
+           END-EVALUATE.
+
+       RUN-PROGRAM03.
+           DISPLAY "TRANSACTION CODE (DEPOSIT/WITHDRW/TRANSFR/INQUIRY):"
+                   WITH NO ADVANCING
+           ACCEPT WS-TXN-CODE
+           DISPLAY "TRANSACTION AMOUNT: " WITH NO ADVANCING
+           ACCEPT WS-TXN-AMOUNT
+           CALL "PROGRAM03" USING WS-TXN-CODE, WS-TXN-AMOUNT,
+                   WS-TXN-STATUS
+           DISPLAY "PROGRAM03 RETURNED STATUS " WS-TXN-STATUS.
+
+       RUN-CUSTLOOKUP.
+           DISPLAY "CUSTOMER ID: " WITH NO ADVANCING
+           ACCEPT WS-CUST-ID
+           DISPLAY "ACTION CODE (L=LOOKUP): " WITH NO ADVANCING
+           ACCEPT WS-CUST-ACTION
+           CALL "CUSTLOOKUP" USING WS-CUST-ID, WS-CUST-ACTION,
+                   WS-CUST-STATUS
+           DISPLAY "CUSTLOOKUP RETURNED STATUS " WS-CUST-STATUS.
