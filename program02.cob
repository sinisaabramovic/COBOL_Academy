@@ -1,69 +1,121 @@
       *****************************************************************
-      * Program name:    PROGRAM02                               
-      * Original author: SINISA ABRAMOVIC                                
+      * Program name:    PROGRAM02
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Read Customer from the indexed
+      *                               CUSTOMER-MASTER file by the ID
+      *                               passed on CMDLINE instead of a
+      *                               hardcoded MOVE
+      * 08/08/2026 SINISA ABRAMOVIC  Escape CustomerName properly before
+      *                               building the JSON output line
+      * 08/08/2026 SINISA ABRAMOVIC  Compute CustomerAge from BirthDate
+      *                               and add it to the JSON output
+      * 08/08/2026 SINISA ABRAMOVIC  Added payroll gross-to-net
+      *                               computation into PayCheck
+      * 08/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger at
+      *                               start and end of run
+      * 08/08/2026 SINISA ABRAMOVIC  Validate BirthDate via the shared
+      *                               DATEVALID subprogram before
+      *                               computing age from it
+      * 08/08/2026 SINISA ABRAMOVIC  Reject a non-numeric CMDLINE
+      *                               customer ID or an invalid
+      *                               BirthDate to the shared reject
+      *                               log via LOGREJECT
+      * 08/08/2026 SINISA ABRAMOVIC  Parse CMDLINE into separate
+      *                               customer ID and action code
+      *                               tokens instead of only reading
+      *                               the first 10 bytes of the line
+      * 09/08/2026 SINISA ABRAMOVIC  Changed the final STOP RUN to
+      *                               GOBACK so MAINMENU can CALL this
+      *                               program and get control back
+      *                               instead of the whole run unit
+      *                               ending
+      * 09/08/2026 SINISA ABRAMOVIC  Guard the CUSTOMER-MASTER READ
+      *                               with a CUSTMAST-OK check on the
+      *                               OPEN so a not-yet-created master
+      *                               file is reported cleanly instead
+      *                               of reading an unopened file
+      * 09/08/2026 SINISA ABRAMOVIC  Add PayCheck to the JSON output
+      *                               line so the computed net pay is
+      *                               actually observable
+      * 09/08/2026 SINISA ABRAMOVIC  Moved the customer-lookup engine
+      *                               (action-code check, CUSTOMER-
+      *                               MASTER read, DATEVALID check,
+      *                               age/pay computation, JSON output)
+      *                               into the shared CUSTLOOKUP
+      *                               subprogram so MAINMENU can drive
+      *                               the same lookup through LINKAGE
+      *                               parameters. This program keeps
+      *                               its CMDLINE parsing for its
+      *                               standalone/batch entry point and
+      *                               hands the parsed tokens to
+      *                               CUSTLOOKUP, which also fixes the
+      *                               NUMERIC check to work on the
+      *                               trimmed customer-ID token instead
+      *                               of a fixed 3-byte slice
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGRAM02.
-       AUTHOR. SINISA ABRAMOVIC. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 24/04/2020. 
-       DATE-COMPILED. 24/04/2020. 
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 24/04/2020.
+       DATE-COMPILED. 24/04/2020.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
-       01 CMDLINE            PIC x(10).
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CMDLINE            PIC X(40) VALUE SPACES.
+       01 WS-CMD-ARG1        PIC X(10) VALUE SPACES.
+       01 WS-CMD-ARG2        PIC X(10) VALUE SPACES.
        01 SampleData         PIC X(10)   VALUE "Stuff".
        01 JustLetter         PIC AAA     VALUE "ABC".
        01 JustNumbers        PIC 9(4)    VALUE 1234.
        01 SignedNumber       PIC S9(9)   VALUE -1234.
-       01 PayCheck           PIC 9(4)V99 VALUE  ZEROES.
-
-       01 Customer.
-           02 CustomerID     PIC   9(3).
-           02 CustomerName   PIC   X(20).
-           02 BirthDate.
-              03 BirthDay    PIC   99.
-              03 BirthMonth  PIC   99.
-              03 BirthYear   PIC   9(4).
 
        01 Number1            PIC   9 VALUE 5.
        01 Number2            PIC   9 VALUE 4.
        01 Number3            PIC   9 VALUE 3.
        01 Answer             PIC   S99V99 VALUE  0.
 
+       01 WS-LOG-PROGRAM-NAME PIC X(12) VALUE "PROGRAM02".
+       01 WS-LOG-OUTCOME      PIC X(10).
+
+       01 WS-LOOKUP-STATUS    PIC XX VALUE "00".
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
       *--- This is how to handle with command line arguments
       *--- For example we display any input in range of 10 characters
            ACCEPT CMDLINE FROM COMMAND-LINE
-      *---     DISPLAY CMDLINE 
+      *---     DISPLAY CMDLINE
       *--- We dsipaly what ever that comes into the program
 
-      *---     DISPLAY "SINISA ABRAMOVIC PROGRAM-ID: PROGRAM02"
+           MOVE "More Stuff" TO SampleData
+           MOVE "123" TO SampleData
+           MOVE 123 to SampleData
+      *---     DISPLAY SampleData
+      *---     DISPLAY PayCheck
+
+           PERFORM PARSE-COMMAND-LINE
 
-           MOVE "More Stuff" TO SampleData 
-           MOVE "123" TO SampleData 
-           MOVE 123 to SampleData 
-      *---     DISPLAY SampleData 
-      *---     DISPLAY PayCheck 
+           CALL "CUSTLOOKUP" USING WS-CMD-ARG1, WS-CMD-ARG2,
+                   WS-LOOKUP-STATUS
 
-           MOVE "123Sinisa Abramovic    06041982" TO Customer 
-      *---     DISPLAY "ID : " CustomerID
-      *---     DISPLAY "Customer : " CustomerName 
-      *---     DISPLAY "Birthdate : " BirthDay "/" BirthMonth "/" BirthYear
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
 
-      *--- Lets display as JSON
-           DISPLAY 'CMD PASS:' CMDLINE 
-                   ' {bd:"' BirthDate
-                   '" un:"' CustomerName '"}'       
+           GOBACK.
 
-           STOP RUN.
\ No newline at end of file
+       PARSE-COMMAND-LINE.
+           MOVE SPACES TO WS-CMD-ARG1, WS-CMD-ARG2
+           UNSTRING CMDLINE DELIMITED BY ALL SPACE
+              INTO WS-CMD-ARG1, WS-CMD-ARG2
+           END-UNSTRING.
