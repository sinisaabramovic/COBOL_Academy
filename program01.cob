@@ -1,71 +1,431 @@
       *****************************************************************
-      * Program name:    PROGRAM01                               
-      * Original author: SINISA ABRAMOVIC                                
+      * Program name:    PROGRAM01
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Write parsed intake records to
+      *                               PROGRAM01.OUT instead of only
+      *                               DISPLAYing them
+      * 08/08/2026 SINISA ABRAMOVIC  Validate JMBGControlNumber against
+      *                               the computed checksum
+      * 08/08/2026 SINISA ABRAMOVIC  Batch mode - read SSN/JMBG pairs
+      *                               from PROGRAM01.IN instead of one
+      *                               interactive ACCEPT per run
+      * 09/08/2026 SINISA ABRAMOVIC  Removed the leftover "Enter 2
+      *                               values to sum" demo ACCEPT block
+      *                               left ahead of the batch intake
+      *                               loop - DAILYJOB.JCL's PROGRAM01
+      *                               step supplies no SYSIN for it
+      * 09/08/2026 SINISA ABRAMOVIC  Dropped the DECADE-MAX-TABLE
+      *                               plausibility ceiling on JMBGGender
+      *                               - it keyed off JMBGBithYear/100,
+      *                               which is really the century digit
+      *                               (900s vs 000s), not a decade, so
+      *                               it flagged ordinary 2000s records
+      *                               while nearly never firing on
+      *                               1900s ones; CHECK-GENDER-RANGE now
+      *                               only flags JMBGGender = 0
+      * 08/08/2026 SINISA ABRAMOVIC  Region-code lookup table for
+      *                               JMBGRegion
+      * 08/08/2026 SINISA ABRAMOVIC  Derive GENDER-DESC from JMBGGender
+      *                               and flag out-of-range values
+      * 08/08/2026 SINISA ABRAMOVIC  Cross-check JMBG birth date age
+      *                               against minimum employment age
+      * 08/08/2026 SINISA ABRAMOVIC  Moved the SSN layout into the
+      *                               shared SSNREC copybook
+      * 08/08/2026 SINISA ABRAMOVIC  Moved the JMBG layout into the
+      *                               shared JMBGREC copybook
+      * 08/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger at
+      *                               start and end of run
+      * 08/08/2026 SINISA ABRAMOVIC  Validate the JMBG birth date via
+      *                               the shared DATEVALID subprogram
+      * 08/08/2026 SINISA ABRAMOVIC  Validate the SSN Area/Group/Serial
+      *                               and log every rejected SSN or
+      *                               JMBG to the shared reject log via
+      *                               LOGREJECT instead of just
+      *                               DISPLAYing it
+      * 08/08/2026 SINISA ABRAMOVIC  Load UserName from the shared
+      *                               external parameter file via
+      *                               READPARM instead of a VALUE clause
+      * 09/08/2026 SINISA ABRAMOVIC  Changed the final STOP RUN to
+      *                               GOBACK so MAINMENU can CALL this
+      *                               program and get control back
+      *                               instead of the whole run unit
+      *                               ending
+      * 09/08/2026 SINISA ABRAMOVIC  Reworded the gender data-quality
+      *                               warning to match what
+      *                               CHECK-GENDER-RANGE actually tests
+      *                               now that the birth-year-relative
+      *                               ceiling is gone - it flags an
+      *                               impossible serial number
+      *                               (JMBGGender = 0), not a birth
+      *                               year mismatch
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 SINISA ABRAMOVIC  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGRAM01.
-       AUTHOR. SINISA ABRAMOVIC. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 24/04/2020. 
-       DATE-COMPILED. 24/04/2020. 
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 24/04/2020.
+       DATE-COMPILED. 24/04/2020.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-IN ASSIGN TO "PROGRAM01.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INTAKE-LOG ASSIGN TO "PROGRAM01.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTAKE-IN.
+       01 INTAKE-IN-RECORD.
+           02 IN-SSN              PIC   9(10).
+           02 FILLER              PIC   X.
+           02 IN-JMBG             PIC   9(13).
+
+       FD  INTAKE-LOG.
+       01 INTAKE-LOG-RECORD.
+           02 IL-SSAREA        PIC   999.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-SSGROUP       PIC   999.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-SSSERIAL      PIC   9999.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-JMBGBITHDAY   PIC   99.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-JMBGBIRTHMONTH PIC  99.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-JMBGBITHYEAR  PIC   999.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-JMBGREGION    PIC   99.
+           02 FILLER           PIC   X     VALUE SPACE.
+           02 IL-JMBGGENDER    PIC   999.
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01 UserName  PIC   X(30)    VALUE "SINISA".
        01 Number1   PIC   9  VALUE  ZEROES.
        01 Number2   PIC   9  VALUE  ZEROES.
        01 Total     PIC   99 VALUE  0.
        01 SocialSecurityNumber.
-           02 SSArea      PIC   999.
-           02 SSGroup     PIC   999.
-           02 SSSerial    PIC   9999.
-       
+           COPY SSNREC.
+
        01 JMBGNumber.
-           02 JMBGBithDay          PIC   99.
-           02 JMBGBirthMonth       PIC   99.
-           02 JMBGBithYear         PIC   999.
-           02 JMBGRegion           PIC   99.
-           02 JMBGGender           PIC   999.
-           02 JMBGControlNumber    PIC   9.
-
-              
+           COPY JMBGREC.
+       01 JMBG-DIGIT-TABLE REDEFINES JMBGNumber.
+           02 JMBG-DIGIT           PIC 9  OCCURS 13.
+
+       01 JMBG-WEIGHT-VALUES       PIC 9(12) VALUE 765432765432.
+       01 JMBG-WEIGHT-TABLE REDEFINES JMBG-WEIGHT-VALUES.
+           02 JMBG-WEIGHT          PIC 9  OCCURS 12.
+
+       01 JMBG-CHECK-IDX           PIC 99.
+       01 JMBG-CHECK-SUM           PIC 9(4).
+       01 JMBG-CHECK-MOD           PIC 99.
+       01 JMBG-CALC-CONTROL        PIC 9.
+       01 JMBG-VALID-FLAG          PIC X  VALUE "Y".
+           88 JMBG-IS-VALID               VALUE "Y".
+           88 JMBG-IS-INVALID             VALUE "N".
+
+       01 INTAKE-EOF-FLAG          PIC X  VALUE "N".
+           88 INTAKE-EOF                  VALUE "Y".
+       01 INTAKE-RECORD-COUNT      PIC 9(5) VALUE 0.
+       01 INTAKE-REJECT-COUNT      PIC 9(5) VALUE 0.
+
+       01 REGION-TABLE.
+           02 REGION-ENTRY OCCURS 9.
+              03 REGION-LOW       PIC 99.
+              03 REGION-HIGH      PIC 99.
+              03 REGION-NAME      PIC X(24).
+       01 REGION-IDX               PIC 99.
+       01 WS-REGION-NAME           PIC X(24) VALUE SPACES.
+
+       01 GENDER-DESC               PIC X(6)  VALUE SPACES.
+       01 GENDER-PARITY             PIC 9.
+
+       01 GENDER-RANGE-FLAG         PIC X  VALUE "N".
+           88 GENDER-RANGE-OK              VALUE "N".
+           88 GENDER-RANGE-WARNING         VALUE "Y".
+
+       01 MIN-EMPLOYMENT-AGE        PIC 99 VALUE 18.
+       01 WS-TODAY.
+           02 WS-TODAY-YYYY         PIC 9(4).
+           02 WS-TODAY-MM           PIC 99.
+           02 WS-TODAY-DD           PIC 99.
+       01 WS-BIRTH-YY               PIC 99.
+       01 WS-FULL-BIRTH-YEAR        PIC 9(4).
+       01 WS-AGE                    PIC 999.
+       01 AGE-MISMATCH-FLAG         PIC X  VALUE "N".
+           88 AGE-IS-ELIGIBLE              VALUE "N".
+           88 AGE-IS-MISMATCH              VALUE "Y".
+
+       01 WS-LOG-PROGRAM-NAME       PIC X(12) VALUE "PROGRAM01".
+       01 WS-LOG-OUTCOME            PIC X(10).
+
+       01 DATE-VALID-FLAG           PIC X  VALUE "Y".
+           88 BIRTH-DATE-IS-VALID          VALUE "Y".
+           88 BIRTH-DATE-IS-INVALID        VALUE "N".
+       01 WS-DATE-CHECK-YEAR        PIC 9(4).
+
+       01 SSN-VALID-FLAG            PIC X  VALUE "Y".
+           88 SSN-IS-VALID                  VALUE "Y".
+           88 SSN-IS-INVALID                VALUE "N".
+
+       01 WS-LOG-REJECT-PROGRAM     PIC X(12) VALUE "PROGRAM01".
+       01 WS-LOG-REJECT-INPUT       PIC X(20).
+       01 WS-LOG-REJECT-REASON      PIC X(30).
+
+       01 WS-PARM-NAME               PIC X(20).
+       01 WS-PARM-VALUE              PIC X(10).
+       01 WS-PARM-FOUND-FLAG         PIC X  VALUE "N".
+           88 WS-PARM-WAS-FOUND             VALUE "Y".
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           MOVE "USERNAME" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              MOVE WS-PARM-VALUE TO UserName
+           END-IF
+
            DISPLAY "SINISA ABRAMOVIC PROGRAM-ID: PROGRAM01"
            DISPLAY "HELLO " UserName
-           
-           MOVE ZERO to UserName 
-           DISPLAY UserName 
 
-           DISPLAY "Enter 2 values to sum "
-           ACCEPT Number1 
-           ACCEPT Number2 
-           
-           COMPUTE Total = Number1 + Number2 
+           MOVE ZERO to UserName
+           DISPLAY UserName
+
+           PERFORM INIT-REGION-TABLE
+
+           OPEN INPUT INTAKE-IN
+           OPEN OUTPUT INTAKE-LOG
 
-           DISPLAY "Sum of " Number1 " and " Number2 " is " Total
+           PERFORM UNTIL INTAKE-EOF
+              READ INTAKE-IN
+                 AT END
+                    SET INTAKE-EOF TO TRUE
+                 NOT AT END
+                    PERFORM PROCESS-INTAKE-RECORD
+              END-READ
+           END-PERFORM
+
+           CLOSE INTAKE-IN
+           CLOSE INTAKE-LOG
+
+           DISPLAY "INTAKE RECORDS PROCESSED - " INTAKE-RECORD-COUNT
+           DISPLAY "INTAKE RECORDS REJECTED  - " INTAKE-REJECT-COUNT
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           GOBACK.
+
+       PROCESS-INTAKE-RECORD.
+           ADD 1 TO INTAKE-RECORD-COUNT
+           MOVE IN-SSN  TO SocialSecurityNumber
+           MOVE IN-JMBG TO JMBGNumber
 
-           DISPLAY "Enter your social security number:"
-           ACCEPT SocialSecurityNumber 
            DISPLAY "Area " SSArea " Group " SSGroup " Serial " SSSerial
 
-           DISPLAY "Enter your JMBG number:"
-           ACCEPT JMBGNumber
-           DISPLAY "BIRTH DAY   - " JMBGBithDay
-           DISPLAY "BIRTH MONTH - " JMBGBirthMonth 
-           DISPLAY "BIRTH YEAR  - " JMBGBithYear 
-           DISPLAY "REGION      - " JMBGRegion 
-           DISPLAY "GENDER      - " JMBGGender 
+           PERFORM VALIDATE-SSN-FORMAT
+
+           IF SSN-IS-INVALID
+              ADD 1 TO INTAKE-REJECT-COUNT
+              DISPLAY "SSN REJECTED - " SocialSecurityNumber
+                      " FAILS AREA/GROUP/SERIAL FORMAT CHECK"
+              MOVE SocialSecurityNumber TO WS-LOG-REJECT-INPUT
+              MOVE "INVALID SSN AREA/GROUP/SERIAL" TO
+                   WS-LOG-REJECT-REASON
+              CALL "LOGREJECT" USING WS-LOG-REJECT-PROGRAM,
+                      WS-LOG-REJECT-INPUT, WS-LOG-REJECT-REASON
+           ELSE
+              PERFORM VALIDATE-JMBG-CONTROL
+
+              IF JMBG-IS-INVALID
+                 ADD 1 TO INTAKE-REJECT-COUNT
+                 DISPLAY "JMBG REJECTED - CONTROL DIGIT "
+                         JMBGControlNumber
+                         " DOES NOT MATCH COMPUTED " JMBG-CALC-CONTROL
+                 MOVE JMBGNumber TO WS-LOG-REJECT-INPUT
+                 MOVE "JMBG CONTROL DIGIT MISMATCH" TO
+                      WS-LOG-REJECT-REASON
+                 CALL "LOGREJECT" USING WS-LOG-REJECT-PROGRAM,
+                         WS-LOG-REJECT-INPUT, WS-LOG-REJECT-REASON
+              ELSE
+                 PERFORM VALIDATE-JMBG-BIRTH-DATE
+                 IF BIRTH-DATE-IS-INVALID
+                    ADD 1 TO INTAKE-REJECT-COUNT
+                    DISPLAY "JMBG REJECTED - BIRTH DATE " JMBGBithDay
+                            "/" JMBGBirthMonth "/" JMBGBithYear
+                            " IS NOT A VALID CALENDAR DATE"
+                    MOVE JMBGNumber TO WS-LOG-REJECT-INPUT
+                    MOVE "JMBG BIRTH DATE NOT A VALID CALENDAR DATE"
+                         TO WS-LOG-REJECT-REASON
+                    CALL "LOGREJECT" USING WS-LOG-REJECT-PROGRAM,
+                            WS-LOG-REJECT-INPUT, WS-LOG-REJECT-REASON
+                 ELSE
+                    PERFORM LOOKUP-REGION-NAME
+                    DISPLAY "BIRTH DAY   - " JMBGBithDay
+                    DISPLAY "BIRTH MONTH - " JMBGBirthMonth
+                    DISPLAY "BIRTH YEAR  - " JMBGBithYear
+                    DISPLAY "REGION      - " JMBGRegion " ("
+                            WS-REGION-NAME ")"
+                    PERFORM DERIVE-GENDER-DESC
+                    PERFORM CHECK-GENDER-RANGE
+                    DISPLAY "GENDER      - " JMBGGender " ("
+                            GENDER-DESC ")"
+                    IF GENDER-RANGE-WARNING
+                       DISPLAY "DATA QUALITY WARNING - JMBGGender "
+                               JMBGGender
+                               " IS NOT A VALID SERIAL NUMBER"
+                    END-IF
+
+                    PERFORM CHECK-AGE-ELIGIBILITY
+                    IF AGE-IS-MISMATCH
+                       DISPLAY "AGE WARNING - SSN "
+                               SocialSecurityNumber
+                               " BELONGS TO AGE " WS-AGE
+                               " WHICH IS BELOW MINIMUM EMPLOYMENT "
+                               "AGE " MIN-EMPLOYMENT-AGE
+                    END-IF
+
+                    PERFORM WRITE-INTAKE-RECORD
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDATE-SSN-FORMAT.
+           SET SSN-IS-VALID TO TRUE
+           IF SSArea = 0 OR SSArea = 666 OR SSArea >= 900
+              SET SSN-IS-INVALID TO TRUE
+           ELSE IF SSGroup = 0
+              SET SSN-IS-INVALID TO TRUE
+           ELSE IF SSSerial = 0
+              SET SSN-IS-INVALID TO TRUE
+           END-IF.
+
+       VALIDATE-JMBG-BIRTH-DATE.
+           COMPUTE WS-BIRTH-YY = FUNCTION MOD(JMBGBithYear, 100)
+           IF WS-BIRTH-YY <= 30
+              COMPUTE WS-DATE-CHECK-YEAR = 2000 + WS-BIRTH-YY
+           ELSE
+              COMPUTE WS-DATE-CHECK-YEAR = 1900 + WS-BIRTH-YY
+           END-IF
+           CALL "DATEVALID" USING JMBGBithDay, JMBGBirthMonth,
+                   WS-DATE-CHECK-YEAR, DATE-VALID-FLAG.
+
+       CHECK-AGE-ELIGIBILITY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           COMPUTE WS-BIRTH-YY = FUNCTION MOD(JMBGBithYear, 100)
+           IF WS-BIRTH-YY <= 30
+              COMPUTE WS-FULL-BIRTH-YEAR = 2000 + WS-BIRTH-YY
+           ELSE
+              COMPUTE WS-FULL-BIRTH-YEAR = 1900 + WS-BIRTH-YY
+           END-IF
+
+           COMPUTE WS-AGE = WS-TODAY-YYYY - WS-FULL-BIRTH-YEAR
+           IF WS-TODAY-MM < JMBGBirthMonth
+              OR (WS-TODAY-MM = JMBGBirthMonth AND
+                  WS-TODAY-DD < JMBGBithDay)
+              SUBTRACT 1 FROM WS-AGE
+           END-IF
+
+           IF WS-AGE < MIN-EMPLOYMENT-AGE
+              SET AGE-IS-MISMATCH TO TRUE
+           ELSE
+              SET AGE-IS-ELIGIBLE TO TRUE
+           END-IF.
+
+       DERIVE-GENDER-DESC.
+           COMPUTE GENDER-PARITY = FUNCTION MOD(JMBGGender, 2)
+           IF GENDER-PARITY = 1
+              MOVE "MALE"   TO GENDER-DESC
+           ELSE
+              MOVE "FEMALE" TO GENDER-DESC
+           END-IF.
+
+       CHECK-GENDER-RANGE.
+           IF JMBGGender = 0
+              SET GENDER-RANGE-WARNING TO TRUE
+           ELSE
+              SET GENDER-RANGE-OK TO TRUE
+           END-IF.
+
+       INIT-REGION-TABLE.
+           MOVE  0 TO REGION-LOW(1)
+           MOVE  9 TO REGION-HIGH(1)
+           MOVE "FOREIGN OR UNASSIGNED"  TO REGION-NAME(1)
+           MOVE 10 TO REGION-LOW(2)
+           MOVE 19 TO REGION-HIGH(2)
+           MOVE "BOSNIA AND HERZEGOVINA" TO REGION-NAME(2)
+           MOVE 20 TO REGION-LOW(3)
+           MOVE 29 TO REGION-HIGH(3)
+           MOVE "MONTENEGRO"             TO REGION-NAME(3)
+           MOVE 30 TO REGION-LOW(4)
+           MOVE 39 TO REGION-HIGH(4)
+           MOVE "CROATIA"                TO REGION-NAME(4)
+           MOVE 40 TO REGION-LOW(5)
+           MOVE 49 TO REGION-HIGH(5)
+           MOVE "MACEDONIA"              TO REGION-NAME(5)
+           MOVE 50 TO REGION-LOW(6)
+           MOVE 59 TO REGION-HIGH(6)
+           MOVE "SLOVENIA"               TO REGION-NAME(6)
+           MOVE 70 TO REGION-LOW(7)
+           MOVE 79 TO REGION-HIGH(7)
+           MOVE "SERBIA - CENTRAL"       TO REGION-NAME(7)
+           MOVE 80 TO REGION-LOW(8)
+           MOVE 89 TO REGION-HIGH(8)
+           MOVE "SERBIA - VOJVODINA"     TO REGION-NAME(8)
+           MOVE 90 TO REGION-LOW(9)
+           MOVE 99 TO REGION-HIGH(9)
+           MOVE "SERBIA - KOSOVO"        TO REGION-NAME(9).
+
+       LOOKUP-REGION-NAME.
+           MOVE "UNKNOWN REGION" TO WS-REGION-NAME
+           PERFORM VARYING REGION-IDX FROM 1 BY 1 UNTIL REGION-IDX > 9
+              IF JMBGRegion >= REGION-LOW(REGION-IDX) AND
+                 JMBGRegion <= REGION-HIGH(REGION-IDX)
+                 MOVE REGION-NAME(REGION-IDX) TO WS-REGION-NAME
+              END-IF
+           END-PERFORM.
+
+       VALIDATE-JMBG-CONTROL.
+           MOVE 0 TO JMBG-CHECK-SUM
+           PERFORM VARYING JMBG-CHECK-IDX FROM 1 BY 1
+                   UNTIL JMBG-CHECK-IDX > 12
+              COMPUTE JMBG-CHECK-SUM = JMBG-CHECK-SUM
+                 + JMBG-DIGIT(JMBG-CHECK-IDX)
+                 * JMBG-WEIGHT(JMBG-CHECK-IDX)
+           END-PERFORM
+           COMPUTE JMBG-CHECK-MOD = FUNCTION MOD(JMBG-CHECK-SUM, 11)
+           COMPUTE JMBG-CALC-CONTROL = 11 - JMBG-CHECK-MOD
+           IF JMBG-CALC-CONTROL >= 10
+              MOVE 0 TO JMBG-CALC-CONTROL
+           END-IF
+           IF JMBG-CALC-CONTROL = JMBGControlNumber
+              SET JMBG-IS-VALID TO TRUE
+           ELSE
+              SET JMBG-IS-INVALID TO TRUE
+           END-IF.
 
-           STOP RUN.
+       WRITE-INTAKE-RECORD.
+           INITIALIZE INTAKE-LOG-RECORD WITH FILLER
+           MOVE SSArea           TO IL-SSAREA
+           MOVE SSGroup          TO IL-SSGROUP
+           MOVE SSSerial         TO IL-SSSERIAL
+           MOVE JMBGBithDay      TO IL-JMBGBITHDAY
+           MOVE JMBGBirthMonth   TO IL-JMBGBIRTHMONTH
+           MOVE JMBGBithYear     TO IL-JMBGBITHYEAR
+           MOVE JMBGRegion       TO IL-JMBGREGION
+           MOVE JMBGGender       TO IL-JMBGGENDER
+           WRITE INTAKE-LOG-RECORD.
 
 
