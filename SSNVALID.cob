@@ -0,0 +1,116 @@
+      *****************************************************************
+      * Program name:    SSNVALID
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 SINISA ABRAMOVIC  Created to batch-validate a file
+      *                               of SSNs against the Area/Group/
+      *                               Serial rules and report exceptions
+      * 09/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger
+      *                               at start and end of run, same as
+      *                               every other program in the suite
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SSNVALID.
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSN-IN ASSIGN TO "SSNVALID.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SSN-RPT ASSIGN TO "SSNVALID.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSN-IN.
+       01 SSN-IN-RECORD           PIC 9(10).
+
+       FD  SSN-RPT.
+       01 SSN-RPT-RECORD          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 SocialSecurityNumber.
+           COPY SSNREC.
+
+       01 SSN-EOF-FLAG             PIC X  VALUE "N".
+           88 SSN-EOF                     VALUE "Y".
+       01 SSN-VALID-FLAG           PIC X  VALUE "Y".
+           88 SSN-IS-VALID                VALUE "Y".
+           88 SSN-IS-INVALID              VALUE "N".
+       01 WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+
+       01 WS-RECORD-COUNT          PIC 9(5) VALUE 0.
+       01 WS-EXCEPTION-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-LOG-PROGRAM-NAME      PIC X(12) VALUE "SSNVALID".
+       01 WS-LOG-OUTCOME           PIC X(10).
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           OPEN INPUT SSN-IN
+           OPEN OUTPUT SSN-RPT
+
+           PERFORM UNTIL SSN-EOF
+              READ SSN-IN
+                 AT END
+                    SET SSN-EOF TO TRUE
+                 NOT AT END
+                    PERFORM PROCESS-SSN-RECORD
+              END-READ
+           END-PERFORM
+
+           CLOSE SSN-IN
+           CLOSE SSN-RPT
+
+           DISPLAY "SSNVALID: " WS-RECORD-COUNT " SSN(S) CHECKED"
+           DISPLAY "SSNVALID: " WS-EXCEPTION-COUNT " EXCEPTION(S) FOUND"
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           STOP RUN.
+
+       PROCESS-SSN-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE SSN-IN-RECORD TO SocialSecurityNumber
+
+           PERFORM VALIDATE-SSN
+
+           IF SSN-IS-INVALID
+              ADD 1 TO WS-EXCEPTION-COUNT
+              PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       VALIDATE-SSN.
+           MOVE SPACES TO WS-REJECT-REASON
+           SET SSN-IS-VALID TO TRUE
+
+           IF SSArea = 0 OR SSArea = 666 OR SSArea >= 900
+              SET SSN-IS-INVALID TO TRUE
+              MOVE "INVALID AREA" TO WS-REJECT-REASON
+           ELSE IF SSGroup = 0
+              SET SSN-IS-INVALID TO TRUE
+              MOVE "INVALID GROUP" TO WS-REJECT-REASON
+           ELSE IF SSSerial = 0
+              SET SSN-IS-INVALID TO TRUE
+              MOVE "INVALID SERIAL" TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO SSN-RPT-RECORD
+           STRING SocialSecurityNumber  DELIMITED BY SIZE
+                  " - "                 DELIMITED BY SIZE
+                  WS-REJECT-REASON      DELIMITED BY SIZE
+                  INTO SSN-RPT-RECORD
+           WRITE SSN-RPT-RECORD.
