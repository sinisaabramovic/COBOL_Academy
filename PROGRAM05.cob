@@ -1,41 +1,193 @@
       *****************************************************************
-      * Program name:    PROGRAM05                               
-      * Original author: SINISA ABRAMOVIC                                
+      * Program name:    PROGRAM05
+      * Original author: SINISA ABRAMOVIC
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 25/04/02020 SINISA ABRAMOVIC  Created for COBOL class
+      * 08/08/2026 SINISA ABRAMOVIC  Write a checkpoint marker after
+      *                               each paragraph step completes and
+      *                               skip already-completed steps on
+      *                               restart
+      * 08/08/2026 SINISA ABRAMOVIC  Set RETURN-CODE based on whether
+      *                               this run finished clean, resumed
+      *                               from a checkpoint, or hit a
+      *                               checkpoint write failure, so the
+      *                               job step can test a COND code
+      * 08/08/2026 SINISA ABRAMOVIC  Drive the repeat-step cycle count
+      *                               from an ACCEPTed parameter
+      *                               instead of a hardcoded literal
+      * 08/08/2026 SINISA ABRAMOVIC  Call the shared LOGAUDIT logger at
+      *                               start and end of run
+      * 08/08/2026 SINISA ABRAMOVIC  Default repeat count now loaded
+      *                               from the shared external
+      *                               parameter file via READPARM
+      *                               instead of a compiled-in VALUE,
+      *                               still overridable by the operator
+      * 09/08/2026 SINISA ABRAMOVIC  Changed the final STOP RUN to
+      *                               GOBACK so MAINMENU can CALL this
+      *                               program and get control back
+      *                               instead of the whole run unit
+      *                               ending
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 25/04/02020 SINISA ABRAMOVIC  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGRAM05.
-       AUTHOR. SINISA ABRAMOVIC. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. SINISA ABRAMOVIC.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKP-FILE ASSIGN TO "PROGRAM05.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CKP-FILE.
+       01 CKP-FILE-RECORD         PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKP-STATUS           PIC XX VALUE "00".
+           88 CKP-FILE-FOUND             VALUE "00".
+       01 WS-CHECKPOINT-STEP      PIC 9  VALUE 0.
+       01 WS-RESUMED-FLAG         PIC X  VALUE "N".
+           88 RUN-WAS-RESUMED            VALUE "Y".
+       01 WS-CKP-WRITE-FAILED     PIC X  VALUE "N".
+           88 CKP-WRITE-OK               VALUE "N".
+           88 CKP-WRITE-FAILED           VALUE "Y".
+       01 WS-REPEAT-COUNT         PIC 99 VALUE 2.
+       01 WS-REPEAT-ENTRY         PIC 99.
+       01 WS-LOG-PROGRAM-NAME     PIC X(12) VALUE "PROGRAM05".
+       01 WS-LOG-OUTCOME          PIC X(10).
+
+       01 WS-PARM-NAME             PIC X(20).
+       01 WS-PARM-VALUE            PIC X(10).
+       01 WS-PARM-FOUND-FLAG       PIC X  VALUE "N".
+           88 WS-PARM-WAS-FOUND           VALUE "Y".
 
        PROCEDURE DIVISION.
        SubOne.
-           DISPLAY "In Paragraph 1"
-           PERFORM SubTwo
+           MOVE "START" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           PERFORM READ-CHECKPOINT
+
+           IF WS-CHECKPOINT-STEP < 2
+              DISPLAY "In Paragraph 1"
+              PERFORM SubTwo
               DISPLAY "Returned to Paragraph 1"
-           PERFORM 2 TIMES 
-              DISPLAY "Repeat"
-           END-PERFORM 
-           STOP RUN.
+           ELSE
+              DISPLAY "RESTART: SKIPPING PARAGRAPH 1/2 - "
+                      "ALREADY COMPLETED"
+           END-IF
+
+           IF WS-CHECKPOINT-STEP < 3
+              PERFORM GET-REPEAT-COUNT
+              PERFORM WS-REPEAT-COUNT TIMES
+                 DISPLAY "Repeat"
+              END-PERFORM
+              PERFORM WRITE-CHECKPOINT-3
+           ELSE
+              DISPLAY "RESTART: SKIPPING REPEAT STEP - "
+                      "ALREADY COMPLETED"
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM SET-RETURN-CODE
+
+           MOVE "SUCCESS" TO WS-LOG-OUTCOME
+           CALL "LOGAUDIT" USING WS-LOG-PROGRAM-NAME WS-LOG-OUTCOME
+
+           GOBACK.
 
        SubThree.
            DISPLAY "In Paragraph 3".
+           PERFORM WRITE-CHECKPOINT-1.
 
        SubTwo.
            DISPLAY "In Paragraph 2"
            PERFORM SubThree
            DISPLAY "Returned to Paragraph 2".
+           PERFORM WRITE-CHECKPOINT-2.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CKP-FILE
+           IF CKP-FILE-FOUND
+              READ CKP-FILE
+                 NOT AT END
+                    MOVE CKP-FILE-RECORD TO WS-CHECKPOINT-STEP
+              END-READ
+              CLOSE CKP-FILE
+           END-IF
+           IF WS-CHECKPOINT-STEP > 0
+              SET RUN-WAS-RESUMED TO TRUE
+           END-IF.
+
+       WRITE-CHECKPOINT-1.
+           OPEN OUTPUT CKP-FILE
+           MOVE 1 TO CKP-FILE-RECORD
+           WRITE CKP-FILE-RECORD
+           IF NOT CKP-FILE-FOUND
+              SET CKP-WRITE-FAILED TO TRUE
+           END-IF
+           CLOSE CKP-FILE
+           MOVE 1 TO WS-CHECKPOINT-STEP.
+
+       WRITE-CHECKPOINT-2.
+           OPEN OUTPUT CKP-FILE
+           MOVE 2 TO CKP-FILE-RECORD
+           WRITE CKP-FILE-RECORD
+           IF NOT CKP-FILE-FOUND
+              SET CKP-WRITE-FAILED TO TRUE
+           END-IF
+           CLOSE CKP-FILE
+           MOVE 2 TO WS-CHECKPOINT-STEP.
+
+       WRITE-CHECKPOINT-3.
+           OPEN OUTPUT CKP-FILE
+           MOVE 3 TO CKP-FILE-RECORD
+           WRITE CKP-FILE-RECORD
+           IF NOT CKP-FILE-FOUND
+              SET CKP-WRITE-FAILED TO TRUE
+           END-IF
+           CLOSE CKP-FILE
+           MOVE 3 TO WS-CHECKPOINT-STEP.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKP-FILE
+           CLOSE CKP-FILE.
+
+       LOAD-REPEAT-DEFAULT.
+           MOVE "REPEAT-COUNT" TO WS-PARM-NAME
+           CALL "READPARM" USING WS-PARM-NAME, WS-PARM-VALUE,
+                   WS-PARM-FOUND-FLAG
+           IF WS-PARM-WAS-FOUND
+              COMPUTE WS-REPEAT-COUNT = FUNCTION NUMVAL(WS-PARM-VALUE)
+           END-IF.
+
+       GET-REPEAT-COUNT.
+           PERFORM LOAD-REPEAT-DEFAULT
+           DISPLAY "Enter Repeat Count (01-99): " WITH NO ADVANCING
+           ACCEPT WS-REPEAT-ENTRY
+           IF WS-REPEAT-ENTRY IS NUMERIC AND WS-REPEAT-ENTRY > 0
+              MOVE WS-REPEAT-ENTRY TO WS-REPEAT-COUNT
+           ELSE
+              DISPLAY "INVALID REPEAT COUNT - USING DEFAULT OF "
+                      WS-REPEAT-COUNT
+           END-IF.
+
+       SET-RETURN-CODE.
+           IF CKP-WRITE-FAILED
+              MOVE 8 TO RETURN-CODE
+           ELSE IF RUN-WAS-RESUMED
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
